@@ -0,0 +1,208 @@
+      *Per-Account Spending-By-Category Report
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. projSpendingReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT TRANSACTION-FILE ASSIGN TO 'projectTRANSACTIONFile.dat'
+           ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+               RECORD KEY IS  TRANS-ID
+               ALTERNATE RECORD KEY IS TRANS-ACCOUNT-NUM WITH DUPLICATES
+              FILE STATUS IS FILE-STATUS.
+
+       SELECT SPENDING-PRINT-FILE ASSIGN TO 'SPENDINGCATEGORY.prt'
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS1.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTION-FILE.
+       COPY projectTranDataBook.
+
+       FD SPENDING-PRINT-FILE.
+       01 SPENDING-PRINT-LINE     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY CUS-TRANSACTIONS.
+
+       01  FILE-STATUS            PIC XX.
+       01  FILE-STATUS1           PIC XX.
+       01  END-OF-FILE            PIC X VALUE "N".
+
+       01  CATEGORY-COUNT         PIC 9(2) VALUE 7.
+       01  CATEGORY-KEYWORDS      PIC X(200)
+            VALUE "deposit Groceries Utilities ATM Online Dining
+      -    "Interest".
+       01  CATEGORY-NAMES         PIC X(200)
+            VALUE "DEPOSIT GROCERIES UTILITIES ATM ONLINE DINING
+      -    "INTEREST".
+       01  CATEGORY-TABLE.
+        05 CATEGORY-ENTRY OCCURS 20 TIMES.
+         10 CATEG-KEYWORD         PIC X(15).
+         10 CATEG-KEYWORD-LEN     PIC 9(2).
+         10 CATEG-NAME            PIC X(15).
+       01  WS-CATEG-PTR           PIC 9(4) VALUE 1.
+       01  WS-NAME-PTR            PIC 9(4) VALUE 1.
+       01  WS-CATEG-IDX           PIC 9(2) VALUE 0.
+       01  WS-MATCH-COUNT         PIC 9(3) VALUE 0.
+       01  WS-CATEGORY            PIC X(15) VALUE SPACES.
+
+       01  SPEND-COUNT            PIC 9(5) VALUE 0.
+       01  SPEND-IDX              PIC 9(5) VALUE 0.
+       01  SPEND-FOUND            PIC X VALUE "N".
+       01  SPEND-TABLE.
+        05 SPEND-ENTRY OCCURS 500 TIMES.
+         10 SPEND-ACCOUNT-NUM       PIC 9(10).
+         10 SPEND-DEPOSIT-TOTAL     PIC S9(9)V99 VALUE 0.
+         10 SPEND-GROCERIES-TOTAL   PIC S9(9)V99 VALUE 0.
+         10 SPEND-UTILITIES-TOTAL   PIC S9(9)V99 VALUE 0.
+         10 SPEND-ATM-TOTAL         PIC S9(9)V99 VALUE 0.
+         10 SPEND-ONLINE-TOTAL      PIC S9(9)V99 VALUE 0.
+         10 SPEND-DINING-TOTAL      PIC S9(9)V99 VALUE 0.
+         10 SPEND-INTEREST-TOTAL    PIC S9(9)V99 VALUE 0.
+         10 SPEND-OTHER-TOTAL       PIC S9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           PERFORM LOAD-CATEGORY-TABLE
+           PERFORM BUILD-SPENDING-TABLE
+           PERFORM PRINT-SPENDING-REPORT
+
+           STOP RUN.
+
+       LOAD-CATEGORY-TABLE.
+
+         SET WS-CATEG-PTR TO 1
+         SET WS-NAME-PTR  TO 1
+         PERFORM VARYING WS-CATEG-IDX FROM 1 BY 1
+                 UNTIL WS-CATEG-IDX > CATEGORY-COUNT
+           UNSTRING CATEGORY-KEYWORDS DELIMITED BY SPACE
+                    INTO CATEG-KEYWORD(WS-CATEG-IDX)
+                    COUNT IN CATEG-KEYWORD-LEN(WS-CATEG-IDX)
+                    WITH POINTER WS-CATEG-PTR
+           END-UNSTRING
+           UNSTRING CATEGORY-NAMES DELIMITED BY SPACE
+                    INTO CATEG-NAME(WS-CATEG-IDX)
+                    WITH POINTER WS-NAME-PTR
+           END-UNSTRING
+         END-PERFORM.
+       EXIT.
+
+       BUILD-SPENDING-TABLE.
+
+         MOVE "N" TO END-OF-FILE
+         OPEN INPUT TRANSACTION-FILE
+          IF FILE-STATUS = "00"
+            PERFORM UNTIL END-OF-FILE = "Y"
+              READ TRANSACTION-FILE INTO WS-TRANSACTION-RECORD
+               AT END
+                MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                PERFORM CLASSIFY-TRANSACTION
+                PERFORM POST-TO-SPENDING-TABLE
+              END-READ
+            END-PERFORM
+          ELSE
+            DISPLAY "Error opening TRANSACTION-FILE. FILE STATUS: "
+                    FILE-STATUS
+          END-IF
+         CLOSE TRANSACTION-FILE.
+       EXIT.
+
+       CLASSIFY-TRANSACTION.
+
+         MOVE "OTHER" TO WS-CATEGORY
+         PERFORM VARYING WS-CATEG-IDX FROM 1 BY 1
+                 UNTIL WS-CATEG-IDX > CATEGORY-COUNT
+            MOVE 0 TO WS-MATCH-COUNT
+            INSPECT WS-TRANS-MEMO TALLYING WS-MATCH-COUNT
+                    FOR ALL CATEG-KEYWORD(WS-CATEG-IDX)
+                    (1:CATEG-KEYWORD-LEN(WS-CATEG-IDX))
+            IF WS-MATCH-COUNT > 0
+               MOVE CATEG-NAME(WS-CATEG-IDX) TO WS-CATEGORY
+               MOVE CATEGORY-COUNT TO WS-CATEG-IDX
+            END-IF
+         END-PERFORM.
+       EXIT.
+
+       POST-TO-SPENDING-TABLE.
+
+         MOVE "N" TO SPEND-FOUND
+         PERFORM VARYING SPEND-IDX FROM 1 BY 1
+                 UNTIL SPEND-IDX > SPEND-COUNT
+            IF SPEND-ACCOUNT-NUM(SPEND-IDX) = WS-TRANS-ACCOUNT-NUM
+               MOVE "Y" TO SPEND-FOUND
+               MOVE SPEND-COUNT TO SPEND-IDX
+            END-IF
+         END-PERFORM
+
+         IF SPEND-FOUND = "N"
+            ADD 1 TO SPEND-COUNT
+            MOVE SPEND-COUNT TO SPEND-IDX
+            MOVE WS-TRANS-ACCOUNT-NUM TO SPEND-ACCOUNT-NUM(SPEND-IDX)
+         END-IF
+
+         EVALUATE WS-CATEGORY
+            WHEN "DEPOSIT"
+               ADD WS-TRANS-AMOUNT TO SPEND-DEPOSIT-TOTAL(SPEND-IDX)
+            WHEN "GROCERIES"
+               ADD WS-TRANS-AMOUNT TO SPEND-GROCERIES-TOTAL(SPEND-IDX)
+            WHEN "UTILITIES"
+               ADD WS-TRANS-AMOUNT TO SPEND-UTILITIES-TOTAL(SPEND-IDX)
+            WHEN "ATM"
+               ADD WS-TRANS-AMOUNT TO SPEND-ATM-TOTAL(SPEND-IDX)
+            WHEN "ONLINE"
+               ADD WS-TRANS-AMOUNT TO SPEND-ONLINE-TOTAL(SPEND-IDX)
+            WHEN "DINING"
+               ADD WS-TRANS-AMOUNT TO SPEND-DINING-TOTAL(SPEND-IDX)
+            WHEN "INTEREST"
+               ADD WS-TRANS-AMOUNT TO SPEND-INTEREST-TOTAL(SPEND-IDX)
+            WHEN OTHER
+               ADD WS-TRANS-AMOUNT TO SPEND-OTHER-TOTAL(SPEND-IDX)
+         END-EVALUATE.
+       EXIT.
+
+       PRINT-SPENDING-REPORT.
+
+         OPEN OUTPUT SPENDING-PRINT-FILE
+         DISPLAY " "
+         DISPLAY "PER-ACCOUNT SPENDING BY CATEGORY"
+         MOVE "ACCOUNT-NUM DEPOSIT GROCERIES UTILITIES ATM ONLINE
+      -       " DINING INTEREST OTHER"
+              TO SPENDING-PRINT-LINE
+         DISPLAY SPENDING-PRINT-LINE
+         WRITE SPENDING-PRINT-LINE
+
+         IF SPEND-COUNT = 0
+            DISPLAY "No transactions found."
+         ELSE
+            PERFORM VARYING SPEND-IDX FROM 1 BY 1
+                    UNTIL SPEND-IDX > SPEND-COUNT
+               DISPLAY SPEND-ACCOUNT-NUM(SPEND-IDX) " "
+                  SPEND-DEPOSIT-TOTAL(SPEND-IDX) " "
+                  SPEND-GROCERIES-TOTAL(SPEND-IDX) " "
+                  SPEND-UTILITIES-TOTAL(SPEND-IDX) " "
+                  SPEND-ATM-TOTAL(SPEND-IDX) " "
+                  SPEND-ONLINE-TOTAL(SPEND-IDX) " "
+                  SPEND-DINING-TOTAL(SPEND-IDX) " "
+                  SPEND-INTEREST-TOTAL(SPEND-IDX) " "
+                  SPEND-OTHER-TOTAL(SPEND-IDX)
+               STRING SPEND-ACCOUNT-NUM(SPEND-IDX) " "
+                  SPEND-DEPOSIT-TOTAL(SPEND-IDX) " "
+                  SPEND-GROCERIES-TOTAL(SPEND-IDX) " "
+                  SPEND-UTILITIES-TOTAL(SPEND-IDX) " "
+                  SPEND-ATM-TOTAL(SPEND-IDX) " "
+                  SPEND-ONLINE-TOTAL(SPEND-IDX) " "
+                  SPEND-DINING-TOTAL(SPEND-IDX) " "
+                  SPEND-INTEREST-TOTAL(SPEND-IDX) " "
+                  SPEND-OTHER-TOTAL(SPEND-IDX)
+                  DELIMITED BY SIZE INTO SPENDING-PRINT-LINE
+               WRITE SPENDING-PRINT-LINE
+            END-PERFORM
+         END-IF
+         CLOSE SPENDING-PRINT-FILE.
+       EXIT.
