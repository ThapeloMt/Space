@@ -0,0 +1,107 @@
+      *Controlled batch job stream
+      *Runs RANDOM-NUMBER-SIMULATION, CREATE-CUSTOMERSDATA, TRANSACTIONS
+      *and projMainProg in dependency order, checking each step's
+      *prerequisite file before kicking off the next one instead of
+      *letting a downstream program fail confusingly on a missing file.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. projJobStream.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ACCOUNT-CHECK-FILE ASSIGN TO 'projAccounts.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS.
+
+       SELECT CUSTOMER-CHECK-FILE ASSIGN TO 'CUSTOMER.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS1.
+
+       SELECT TRANSACTION-CHECK-FILE ASSIGN TO
+           'projectTRANSACTIONFile.dat'
+           ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+             RECORD KEY IS TCHK-TRANS-ID
+              FILE STATUS IS FILE-STATUS2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-CHECK-FILE.
+       01 ACCOUNT-CHECK-RECORD      PIC X(10).
+
+       FD CUSTOMER-CHECK-FILE.
+       01 CUSTOMER-CHECK-RECORD     PIC X(80).
+
+       FD TRANSACTION-CHECK-FILE.
+       01 TRANSACTION-CHECK-RECORD.
+        05 TCHK-TRANS-ID             PIC 9(5).
+        05 FILLER                    PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS              PIC XX.
+       01  FILE-STATUS1             PIC XX.
+       01  FILE-STATUS2             PIC XX.
+       01  WS-TIME-NOW              PIC 9(8).
+       01  WS-JOB-BATCH-ID          PIC X(10).
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "JOB STREAM STEP 1: RANDOM-NUMBER-SIMULATION".
+           CALL 'RANDOM-NUMBER-SIMULATION'.
+           PERFORM CHECK-ACCOUNT-FILE.
+
+           DISPLAY "JOB STREAM STEP 2: CREATE-CUSTOMERSDATA".
+           CALL 'CREATE-CUSTOMERSDATA'.
+           PERFORM CHECK-CUSTOMER-FILE.
+
+           DISPLAY "JOB STREAM STEP 3: TRANSACTIONS".
+           ACCEPT WS-TIME-NOW FROM TIME.
+           STRING "JS" WS-TIME-NOW DELIMITED BY SIZE
+                  INTO WS-JOB-BATCH-ID.
+           CALL 'TRANSACTIONS' USING WS-JOB-BATCH-ID.
+           PERFORM CHECK-TRANSACTION-FILE.
+
+           DISPLAY "JOB STREAM STEP 4: projMainProg".
+           CALL 'projMainProg'.
+
+           DISPLAY "JOB STREAM COMPLETE.".
+         STOP RUN.
+
+       CHECK-ACCOUNT-FILE.
+
+         OPEN INPUT ACCOUNT-CHECK-FILE
+          IF FILE-STATUS NOT = "00"
+             DISPLAY "JOB STREAM HALTED: projAccounts.txt was not "
+                     "produced by RANDOM-NUMBER-SIMULATION. "
+                     "FILE STATUS: " FILE-STATUS
+             STOP RUN
+          END-IF
+         CLOSE ACCOUNT-CHECK-FILE.
+       EXIT.
+
+       CHECK-CUSTOMER-FILE.
+
+         OPEN INPUT CUSTOMER-CHECK-FILE
+          IF FILE-STATUS1 NOT = "00"
+             DISPLAY "JOB STREAM HALTED: CUSTOMER.txt was not "
+                     "produced by CREATE-CUSTOMERSDATA. "
+                     "FILE STATUS: " FILE-STATUS1
+             STOP RUN
+          END-IF
+         CLOSE CUSTOMER-CHECK-FILE.
+       EXIT.
+
+       CHECK-TRANSACTION-FILE.
+
+         OPEN INPUT TRANSACTION-CHECK-FILE
+          IF FILE-STATUS2 NOT = "00"
+             DISPLAY "JOB STREAM HALTED: TRANSACTION FILE was not "
+                     "produced by TRANSACTIONS. "
+                     "FILE STATUS: " FILE-STATUS2
+             STOP RUN
+          END-IF
+         CLOSE TRANSACTION-CHECK-FILE.
+       EXIT.
