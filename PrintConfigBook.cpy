@@ -0,0 +1,6 @@
+      *Print Banner Config Databook
+      *Small config record passed to 'print' so the same compiled
+      *program can show the right bank name/environment tag.
+       01 PRINT-CONFIG.
+        05 PRINT-BANK-NAME    PIC X(20).
+        05 PRINT-ENV-TAG      PIC X(10).
