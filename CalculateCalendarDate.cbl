@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalculateCalendarDate.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 EPOCH-YEAR        PIC 9(4) VALUE 1970.
+       01 WS-REMAINING-DAYS PIC 9(9) VALUE 0.
+       01 WS-YEAR           PIC 9(4) VALUE 0.
+       01 WS-MONTH          PIC 99   VALUE 1.
+       01 WS-DAYS-IN-YEAR   PIC 9(3) VALUE 0.
+       01 WS-DAYS-THIS-MONTH PIC 9(3) VALUE 0.
+       01 WS-YEAR-DONE      PIC X VALUE "N".
+       01 WS-MONTH-DONE     PIC X VALUE "N".
+       01 DAYS-IN-MONTH     PIC 9(2) OCCURS 12.
+       01 IS-LEAP-YEAR      PIC X VALUE "N".
+       01 QUOTIENT          PIC 9(9).
+       01 R1                PIC 9.
+       01 R2                PIC 9.
+       01 R3                PIC 9.
+       01 I                 PIC 9(4) VALUE 0.
+
+       LINKAGE SECTION.
+       01 EPOCHDAY-IN    PIC 9(9).
+       01 YEAR-OUT       PIC 9(4).
+       01 MONTH-OUT      PIC 99.
+       01 DAY-OUT        PIC 99.
+
+       PROCEDURE DIVISION USING EPOCHDAY-IN, YEAR-OUT, MONTH-OUT,
+               DAY-OUT.
+
+           PERFORM INITIALIZE-ARRAY.
+
+           MOVE EPOCHDAY-IN TO WS-REMAINING-DAYS.
+           MOVE EPOCH-YEAR TO WS-YEAR.
+
+           PERFORM FIND-CALENDAR-YEAR.
+           PERFORM FIND-CALENDAR-MONTH.
+
+           MOVE WS-YEAR TO YEAR-OUT.
+           MOVE WS-MONTH TO MONTH-OUT.
+           COMPUTE DAY-OUT = WS-REMAINING-DAYS + 1.
+
+           GOBACK.
+
+       INITIALIZE-ARRAY.
+           MOVE 31 TO DAYS-IN-MONTH(1)
+           MOVE 28 TO DAYS-IN-MONTH(2)
+           MOVE 31 TO DAYS-IN-MONTH(3)
+           MOVE 30 TO DAYS-IN-MONTH(4)
+           MOVE 31 TO DAYS-IN-MONTH(5)
+           MOVE 30 TO DAYS-IN-MONTH(6)
+           MOVE 31 TO DAYS-IN-MONTH(7)
+           MOVE 31 TO DAYS-IN-MONTH(8)
+           MOVE 30 TO DAYS-IN-MONTH(9)
+           MOVE 31 TO DAYS-IN-MONTH(10)
+           MOVE 30 TO DAYS-IN-MONTH(11)
+           MOVE 31 TO DAYS-IN-MONTH(12)
+         EXIT.
+
+       FIND-CALENDAR-YEAR.
+           MOVE "N" TO WS-YEAR-DONE
+           PERFORM UNTIL WS-YEAR-DONE = "Y"
+               MOVE WS-YEAR TO I
+               PERFORM CHECK-LEAP-YEAR
+               IF IS-LEAP-YEAR = "Y"
+                   MOVE 366 TO WS-DAYS-IN-YEAR
+               ELSE
+                   MOVE 365 TO WS-DAYS-IN-YEAR
+               END-IF
+
+               IF WS-REMAINING-DAYS NOT LESS THAN WS-DAYS-IN-YEAR
+                   SUBTRACT WS-DAYS-IN-YEAR FROM WS-REMAINING-DAYS
+                   ADD 1 TO WS-YEAR
+               ELSE
+                   MOVE "Y" TO WS-YEAR-DONE
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       FIND-CALENDAR-MONTH.
+           MOVE "N" TO WS-MONTH-DONE
+           PERFORM UNTIL WS-MONTH-DONE = "Y"
+               MOVE DAYS-IN-MONTH(WS-MONTH) TO WS-DAYS-THIS-MONTH
+               IF WS-MONTH = 2
+                   MOVE WS-YEAR TO I
+                   PERFORM CHECK-LEAP-YEAR
+                   IF IS-LEAP-YEAR = "Y"
+                       ADD 1 TO WS-DAYS-THIS-MONTH
+                   END-IF
+               END-IF
+
+               IF WS-REMAINING-DAYS NOT LESS THAN WS-DAYS-THIS-MONTH
+                   SUBTRACT WS-DAYS-THIS-MONTH FROM WS-REMAINING-DAYS
+                   ADD 1 TO WS-MONTH
+               ELSE
+                   MOVE "Y" TO WS-MONTH-DONE
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       CHECK-LEAP-YEAR.
+           DIVIDE I BY 4 GIVING QUOTIENT REMAINDER R1.
+           IF R1 = 0
+               DIVIDE I BY 100 GIVING QUOTIENT REMAINDER R2
+               IF R2 NOT = 0
+                   MOVE "Y" TO IS-LEAP-YEAR
+               ELSE
+                   DIVIDE I BY 400 GIVING QUOTIENT REMAINDER R3
+                   IF R3 = 0
+                       MOVE "Y" TO IS-LEAP-YEAR
+                   ELSE
+                       MOVE "N" TO IS-LEAP-YEAR
+                   END-IF
+               END-IF
+           ELSE
+               MOVE "N" TO IS-LEAP-YEAR
+           END-IF
+           EXIT.
