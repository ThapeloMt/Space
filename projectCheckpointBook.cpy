@@ -0,0 +1,3 @@
+      *Restart/Checkpoint Databook
+       01 CHECKPOINT-RECORD.
+        05 CHKPT-LAST-STEP         PIC 9(2).
