@@ -15,7 +15,17 @@
        01 R2                PIC 9.
        01 R3                PIC 9.
        01 I                 PIC 9(4) VALUE 0.
-      
+       01 WS-Y1             PIC S9(9) VALUE 0.
+       01 WS-Y2             PIC S9(9) VALUE 0.
+       01 WS-LEAP-COUNT-A   PIC S9(9) VALUE 0.
+       01 WS-LEAP-COUNT-B   PIC S9(9) VALUE 0.
+       01 WS-LEAP-COUNT-C   PIC S9(9) VALUE 0.
+       01 WS-LEAP-COUNT-1   PIC S9(9) VALUE 0.
+       01 WS-LEAP-COUNT-2   PIC S9(9) VALUE 0.
+       01 WS-YEAR-DIFF      PIC S9(9) VALUE 0.
+       01 WS-LEAP-DIFF      PIC S9(9) VALUE 0.
+       01 WS-NONLEAP-DIFF   PIC S9(9) VALUE 0.
+
        LINKAGE SECTION.
        01 YEAR-IN       PIC 9(4).
        01 MONTH-IN      PIC 99.
@@ -53,25 +63,26 @@
          EXIT.
 
        CALCULATE-DAYS-BEFORE-YEAR.
-           IF YEAR-IN > EPOCH-YEAR
-               PERFORM VARYING I FROM EPOCH-YEAR BY 1 UNTIL I = YEAR-IN
-                   PERFORM CHECK-LEAP-YEAR
-                   IF IS-LEAP-YEAR = "Y"
-                       ADD 366 TO TOTAL-DAYS
-                   ELSE
-                       ADD 365 TO TOTAL-DAYS
-                   END-IF
-               END-PERFORM
-           ELSE
-               PERFORM VARYING I FROM YEAR-IN BY 1 UNTIL I = EPOCH-YEAR
-                   PERFORM CHECK-LEAP-YEAR
-                   IF IS-LEAP-YEAR = "Y"
-                       SUBTRACT 366 FROM TOTAL-DAYS
-                   ELSE
-                       SUBTRACT 365 FROM TOTAL-DAYS
-                   END-IF
-               END-PERFORM
-           END-IF
+           COMPUTE WS-Y1 = YEAR-IN - 1
+           DIVIDE WS-Y1 BY 4   GIVING WS-LEAP-COUNT-A
+           DIVIDE WS-Y1 BY 100 GIVING WS-LEAP-COUNT-B
+           DIVIDE WS-Y1 BY 400 GIVING WS-LEAP-COUNT-C
+           COMPUTE WS-LEAP-COUNT-1 =
+                   WS-LEAP-COUNT-A - WS-LEAP-COUNT-B + WS-LEAP-COUNT-C
+
+           COMPUTE WS-Y2 = EPOCH-YEAR - 1
+           DIVIDE WS-Y2 BY 4   GIVING WS-LEAP-COUNT-A
+           DIVIDE WS-Y2 BY 100 GIVING WS-LEAP-COUNT-B
+           DIVIDE WS-Y2 BY 400 GIVING WS-LEAP-COUNT-C
+           COMPUTE WS-LEAP-COUNT-2 =
+                   WS-LEAP-COUNT-A - WS-LEAP-COUNT-B + WS-LEAP-COUNT-C
+
+           COMPUTE WS-YEAR-DIFF    = YEAR-IN - EPOCH-YEAR
+           COMPUTE WS-LEAP-DIFF    = WS-LEAP-COUNT-1 - WS-LEAP-COUNT-2
+           COMPUTE WS-NONLEAP-DIFF = WS-YEAR-DIFF - WS-LEAP-DIFF
+
+           COMPUTE TOTAL-DAYS = TOTAL-DAYS + (WS-LEAP-DIFF * 366)
+                   + (WS-NONLEAP-DIFF * 365)
            EXIT.
 
        CALCULATE-DAYS-IN-CURRENT-YEAR.
