@@ -0,0 +1,13 @@
+      *General-Ledger Reconciliation Databook
+      *One snapshot record per run, written by projMainProg's
+      *RECONCILIATION-REPORT paragraph.
+       01 RECONCILIATION-RECORD.
+        05 RECON-DATE.
+         10 RECON-YEAR             PIC 9(4).
+         10 RECON-MONTH            PIC 9(2).
+         10 RECON-DAY              PIC 9(2).
+        05 RECON-BALANCE-BEFORE    PIC S9(10)V99.
+        05 RECON-BALANCE-AFTER     PIC S9(10)V99.
+        05 RECON-NET-CHANGE        PIC S9(10)V99.
+        05 RECON-POSTED-TOTAL      PIC S9(10)V99.
+        05 RECON-VARIANCE          PIC S9(10)V99.
