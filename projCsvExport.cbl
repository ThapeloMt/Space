@@ -0,0 +1,152 @@
+      *CSV export of CUSTOMER-FILE and TRANSACTION-FILE for external
+      *reporting tools
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. projCsvExport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CUSTOMER-FILE ASSIGN TO 'projectCusFile.dat'
+           ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+               RECORD KEY IS  ACCOUNT-NUM
+               ALTERNATE RECORD KEY IS ACCOUNT-NAMES WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS.
+
+       SELECT TRANSACTION-FILE ASSIGN TO 'projectTRANSACTIONFile.dat'
+           ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+               RECORD KEY IS  TRANS-ID
+               ALTERNATE RECORD KEY IS TRANS-ACCOUNT-NUM WITH DUPLICATES
+              FILE STATUS IS FILE-STATUS1.
+
+       SELECT CUSTOMER-CSV-FILE ASSIGN TO 'CUSTOMEREXPORT.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS2.
+
+       SELECT TRANSACTION-CSV-FILE ASSIGN TO 'TRANSACTIONEXPORT.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS3.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       COPY projectCusDataBook.
+
+       FD TRANSACTION-FILE.
+       COPY projectTranDataBook.
+
+       FD CUSTOMER-CSV-FILE.
+       01 CUSTOMER-CSV-LINE       PIC X(132).
+
+       FD TRANSACTION-CSV-FILE.
+       01 TRANSACTION-CSV-LINE    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY pojCusRecordBook.
+       COPY CUS-TRANSACTIONS.
+
+       01  FILE-STATUS            PIC XX.
+       01  FILE-STATUS1           PIC XX.
+       01  FILE-STATUS2           PIC XX.
+       01  FILE-STATUS3           PIC XX.
+       01  END-OF-FILE            PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+
+           PERFORM EXPORT-CUSTOMER-CSV
+           PERFORM EXPORT-TRANSACTION-CSV
+
+           STOP RUN.
+
+       EXPORT-CUSTOMER-CSV.
+
+         MOVE "N" TO END-OF-FILE
+         OPEN INPUT CUSTOMER-FILE
+         OPEN OUTPUT CUSTOMER-CSV-FILE
+          IF FILE-STATUS = "00"
+            MOVE "ACCOUNT-NUM,ACCOUNT-NAMES,ACCOUNT-TYPE,"
+              TO CUSTOMER-CSV-LINE
+            STRING CUSTOMER-CSV-LINE DELIMITED BY SPACE
+                   "ACCOUNT-BALANCE,ACCOUNT-STATUS"
+                   DELIMITED BY SIZE INTO CUSTOMER-CSV-LINE
+            WRITE CUSTOMER-CSV-LINE
+
+            PERFORM UNTIL END-OF-FILE = "Y"
+              READ CUSTOMER-FILE INTO CUS-RECORD
+               AT END
+                MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                STRING CUS-ACCOUNT-NUM        DELIMITED BY SIZE
+                       ","                    DELIMITED BY SIZE
+                       CUS-ACCOUNT-NAMES      DELIMITED BY SIZE
+                       ","                    DELIMITED BY SIZE
+                       CUS-ACCOUNT-TYPE       DELIMITED BY SIZE
+                       ","                    DELIMITED BY SIZE
+                       CUS-ACCOUNT-BALANCE    DELIMITED BY SIZE
+                       ","                    DELIMITED BY SIZE
+                       CUS-ACCOUNT-STATUS     DELIMITED BY SIZE
+                       INTO CUSTOMER-CSV-LINE
+                WRITE CUSTOMER-CSV-LINE
+              END-READ
+            END-PERFORM
+          ELSE
+            DISPLAY "Error opening CUSTOMER-FILE. FILE STATUS: "
+                    FILE-STATUS
+          END-IF
+         CLOSE CUSTOMER-FILE
+         CLOSE CUSTOMER-CSV-FILE.
+       EXIT.
+
+       EXPORT-TRANSACTION-CSV.
+
+         MOVE "N" TO END-OF-FILE
+         OPEN INPUT TRANSACTION-FILE
+         OPEN OUTPUT TRANSACTION-CSV-FILE
+          IF FILE-STATUS1 = "00"
+            MOVE "TRANS-ID,TRANS-DATE,TRANS-ACCOUNT-NUM,"
+              TO TRANSACTION-CSV-LINE
+            STRING TRANSACTION-CSV-LINE DELIMITED BY SPACE
+                   "TRANS-ACCOUNT-TYPE,TRANS-TYPE,TRANS-AMOUNT,"
+                   "TRANS-CHANNEL,TRANS-MEMO"
+                   DELIMITED BY SIZE INTO TRANSACTION-CSV-LINE
+            WRITE TRANSACTION-CSV-LINE
+
+            PERFORM UNTIL END-OF-FILE = "Y"
+              READ TRANSACTION-FILE INTO WS-TRANSACTION-RECORD
+               AT END
+                MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                STRING WS-TRANS-ID           DELIMITED BY SIZE
+                       ","                   DELIMITED BY SIZE
+                       WS-TRANS-YEAR         DELIMITED BY SIZE
+                       "-"                   DELIMITED BY SIZE
+                       WS-TRANS-MONTH        DELIMITED BY SIZE
+                       "-"                   DELIMITED BY SIZE
+                       WS-TRANS-DAY          DELIMITED BY SIZE
+                       ","                   DELIMITED BY SIZE
+                       WS-TRANS-ACCOUNT-NUM  DELIMITED BY SIZE
+                       ","                   DELIMITED BY SIZE
+                       WS-TRANS-ACCOUNT-TYPE DELIMITED BY SIZE
+                       ","                   DELIMITED BY SIZE
+                       WS-TRANS-TYPE         DELIMITED BY SIZE
+                       ","                   DELIMITED BY SIZE
+                       WS-TRANS-AMOUNT       DELIMITED BY SIZE
+                       ","                   DELIMITED BY SIZE
+                       WS-TRANS-CHANNEL      DELIMITED BY SIZE
+                       ","                   DELIMITED BY SIZE
+                       WS-TRANS-MEMO         DELIMITED BY SIZE
+                       INTO TRANSACTION-CSV-LINE
+                WRITE TRANSACTION-CSV-LINE
+              END-READ
+            END-PERFORM
+          ELSE
+            DISPLAY "Error opening TRANSACTION-FILE. FILE STATUS: "
+                    FILE-STATUS1
+          END-IF
+         CLOSE TRANSACTION-FILE
+         CLOSE TRANSACTION-CSV-FILE.
+       EXIT.
