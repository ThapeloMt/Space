@@ -0,0 +1,9 @@
+      *Customer-Load Reject Databook
+      *One record per CUSTOMERSDATA record rejected by
+      *CUSTOMER-FILE-CHECK's edit checks during the archive bulk load.
+       01 CUST-REJECT-RECORD.
+        05 CREJ-ACCOUNT-NUM        PIC 9(10).
+        05 CREJ-ACCOUNT-NAMES      PIC X(50).
+        05 CREJ-ACCOUNT-TYPE       PIC X(7).
+        05 CREJ-ACCOUNT-BALANCE    PIC S9(8)V99.
+        05 CREJ-REASON             PIC X(40).
