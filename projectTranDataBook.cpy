@@ -6,8 +6,17 @@
          10 TRANS-DAY          PIC 9(2).
         05 TRANS-ID            PIC 9(5).
         05 TRANS-ACCOUNT-NUM   PIC 9(10).
-        05 TRANS-ACCOUNT-TYPE  PIC X(6).
+        05 TRANS-ACCOUNT-TYPE  PIC X(7).
         05 TRANS-TYPE          PIC X(3).
         05 TRANS-AMOUNT        PIC S9(6)V99.
-        05 HASH-TOTALS         PIC 9(10).
-           
\ No newline at end of file
+        05 HASH-TOTALS         PIC S9(9)V99.
+        05 TRANS-REF-ID        PIC 9(5).
+        05 TRANS-NEW-NAME      PIC X(50).
+        05 TRANS-BATCH-ID      PIC X(10).
+        05 TRANS-MEMO          PIC X(30).
+        05 TRANS-CHANNEL       PIC X(10).
+        05 TRANS-BRANCH-CODE   PIC X(05).
+        05 TRANS-STATUS        PIC X(1) VALUE SPACES.
+           88 TRANS-STATUS-NEW      VALUE SPACE.
+           88 TRANS-STATUS-POSTED   VALUE "P".
+           88 TRANS-STATUS-ARCHIVED VALUE "A".
