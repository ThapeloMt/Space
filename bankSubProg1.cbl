@@ -17,26 +17,28 @@
        FD KEYS.
        01 KEYS-RECORD.
         05 KEYS-ID        PIC 9(5).
-        05 KEYS-VALUE     PIC 9(5).
+        05 KEYS-VALUE     PIC 9(10).
 
        WORKING-STORAGE SECTION.
         01 WS-KEYS-RECORD.
         05 WS-KEYS-ID        PIC 9(5).
-        05 WS-KEYS-VALUE     PIC 9(5).
+        05 WS-KEYS-VALUE     PIC 9(10).
        01  FILE-STATUS3          PIC XX.
        01 END-OF-FILE            PIC X VALUE "N". 
 
        PROCEDURE DIVISION.
        
            OPEN INPUT KEYS.
-           
+
+           PERFORM UNTIL END-OF-FILE = 'Y'
             READ KEYS INTO WS-KEYS-RECORD
                AT END
                 MOVE 'Y' TO END-OF-FILE
                NOT AT END
-               DISPLAY WS-KEYS-RECORD
+                DISPLAY WS-KEYS-RECORD
             END-READ
-         
-           CLOSE KEYS.     
+           END-PERFORM
+
+           CLOSE KEYS.
          STOP RUN.
            
\ No newline at end of file
