@@ -0,0 +1,68 @@
+      *Online-style balance-inquiry utility
+      *Direct READ of CUSTOMER-FILE by ACCOUNT-NUM so a teller or
+      *call-center rep can answer a balance question without waiting
+      *for or triggering a batch run. A true CICS transaction is out
+      *of scope here - this gives the same direct-read answer from a
+      *plain console program.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. projBalanceInquiry.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CUSTOMER-FILE ASSIGN TO 'projectCusFile.dat'
+           ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+               RECORD KEY IS  ACCOUNT-NUM
+               ALTERNATE RECORD KEY IS ACCOUNT-NAMES WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       COPY projectCusDataBook.
+
+       WORKING-STORAGE SECTION.
+       COPY pojCusRecordBook.
+       01  FILE-STATUS            PIC XX.
+       01  WS-LOOKUP-ACCOUNT-NUM  PIC 9(10).
+       01  WS-ANOTHER             PIC X VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT CUSTOMER-FILE
+
+            IF FILE-STATUS NOT = "00"
+              DISPLAY "CUSTOMER-FILE not available. FILE STATUS: "
+                      FILE-STATUS
+              STOP RUN
+            END-IF
+
+           PERFORM UNTIL WS-ANOTHER NOT = "Y" AND WS-ANOTHER NOT = "y"
+             PERFORM BALANCE-INQUIRY
+             DISPLAY "Look up another account? (Y/N): "
+             ACCEPT WS-ANOTHER
+           END-PERFORM
+
+           CLOSE CUSTOMER-FILE.
+         STOP RUN.
+
+       BALANCE-INQUIRY.
+
+           DISPLAY "Enter account number: ".
+           ACCEPT WS-LOOKUP-ACCOUNT-NUM.
+           MOVE WS-LOOKUP-ACCOUNT-NUM TO ACCOUNT-NUM.
+
+           READ CUSTOMER-FILE INTO CUS-RECORD
+              KEY IS ACCOUNT-NUM
+              INVALID KEY
+                DISPLAY "No account found for " WS-LOOKUP-ACCOUNT-NUM
+              NOT INVALID KEY
+                DISPLAY "ACCOUNT NUM     : " CUS-ACCOUNT-NUM
+                DISPLAY "ACCOUNT NAME    : " CUS-ACCOUNT-NAMES
+                DISPLAY "ACCOUNT TYPE    : " CUS-ACCOUNT-TYPE
+                DISPLAY "ACCOUNT STATUS  : " CUS-ACCOUNT-STATUS
+                DISPLAY "ACCOUNT BALANCE : " CUS-ACCOUNT-BALANCE
+           END-READ.
+       EXIT.
