@@ -10,101 +10,163 @@
                  FILE STATUS IS FILE-STATUS.
            
            SELECT ACCOUNT ASSIGN TO 'projAccounts.txt'
-            ORGANISATION IS LINE SEQUENTIAL
+            ORGANIZATION IS LINE SEQUENTIAL
              ACCESS MODE IS SEQUENTIAL.
 
+           SELECT NAME-FILE ASSIGN TO 'projCustomerNames.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                 FILE STATUS IS FILE-STATUS2.
+
+           SELECT AUDIT-FILE ASSIGN TO 'projectAuditLog.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                 FILE STATUS IS FILE-STATUS3.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMERSDATA.
        COPY projectCusDataBook.
-       
+
        FD ACCOUNT.
        01 ACCOUNT-NUMBERS            PIC 9(10).
 
+       FD NAME-FILE.
+       01 NAME-RECORD                PIC X(50).
+
+       FD AUDIT-FILE.
+       COPY projectAuditDataBook.
+
        WORKING-STORAGE SECTION.
        COPY pojCusRecordBook.
-       01 FILE-STATUS                PIC XX. 
+       01 FILE-STATUS                PIC XX.
+       01 FILE-STATUS2               PIC XX.
+       01 FILE-STATUS3               PIC XX.
        01 END-OF-FILE                PIC X VALUE "N".
+       01 END-OF-NAMES               PIC X VALUE "N".
        01 TEMP-ACCOUNT-NUMBERS       PIC 9(10).
        01 ALIGN                      PIC X(2) VALUE " ".
        01  WS-CUSTOMER-COUNTER   PIC 9(2) VALUE 1.
        01  WS-CUS-NAMES          PIC X(50) VALUE SPACES.
-       01  WS-ACCOUNT-TYPES      PIC X(6) VALUE SPACES.
+       01  WS-ACCOUNT-TYPES      PIC X(7) VALUE SPACES.
        01  Random-Number    PIC 9(1)V9(9) VALUE 0.
        01  Scaled-Random-Number PIC 9(3) VALUE 0.
        01  Scaled-Random-AMOUNT PIC S9(9)V9(2).
+       01  Scaled-Random-Branch PIC 9(1) VALUE 0.
 
        PROCEDURE DIVISION.
     
        OPEN INPUT CUSTOMERSDATA.
        IF FILE-STATUS = "00"
         DISPLAY "CUSTOMERSDATA exists and opened successfully."
-         
+        MOVE "CUSTOMER.txt"        TO AUDIT-FILE-NAME
+        MOVE FILE-STATUS           TO AUDIT-FILE-STATUS
+        MOVE "CUSTOMERSDATA OPENED OK" TO AUDIT-MESSAGE
+        PERFORM WRITE-AUDIT-LOG
+
        ELSE IF FILE-STATUS = "35"
-      
+        MOVE "CUSTOMER.txt"        TO AUDIT-FILE-NAME
+        MOVE FILE-STATUS           TO AUDIT-FILE-STATUS
+        MOVE "CUSTOMERSDATA NOT FOUND, GENERATING"
+             TO AUDIT-MESSAGE
+        PERFORM WRITE-AUDIT-LOG
+
         OPEN OUTPUT CUSTOMERSDATA
+
+        OPEN INPUT NAME-FILE
+        IF FILE-STATUS2 = "35"
+           CLOSE NAME-FILE
+           OPEN OUTPUT NAME-FILE
+            WRITE NAME-RECORD FROM 'John Doe'
+            WRITE NAME-RECORD FROM 'Jane Smith'
+            WRITE NAME-RECORD FROM 'Alice Johnson'
+            WRITE NAME-RECORD FROM 'Bob Brown'
+            WRITE NAME-RECORD FROM 'Charlie Davis'
+            WRITE NAME-RECORD FROM 'Diana Clark'
+            WRITE NAME-RECORD FROM 'Ethan Lewis'
+            WRITE NAME-RECORD FROM 'Fiona Adams'
+            WRITE NAME-RECORD FROM 'George Young'
+            WRITE NAME-RECORD FROM 'Hannah White'
+            WRITE NAME-RECORD FROM 'Ian Scott'
+            WRITE NAME-RECORD FROM 'Julia Green'
+            WRITE NAME-RECORD FROM 'Kevin Hill'
+            WRITE NAME-RECORD FROM 'Lily Cooper'
+            WRITE NAME-RECORD FROM 'Mason Carter'
+            WRITE NAME-RECORD FROM 'Nora Evans'
+            WRITE NAME-RECORD FROM 'Oliver Foster'
+            WRITE NAME-RECORD FROM 'Paula Baker'
+            WRITE NAME-RECORD FROM 'Quincy Turner'
+            WRITE NAME-RECORD FROM 'Ruby Hall'
+           CLOSE NAME-FILE
+           OPEN INPUT NAME-FILE
+        END-IF
+        MOVE "projCustomerNames.txt" TO AUDIT-FILE-NAME
+        MOVE FILE-STATUS2             TO AUDIT-FILE-STATUS
+        MOVE "NAME-FILE CHECKED"      TO AUDIT-MESSAGE
+        PERFORM WRITE-AUDIT-LOG
+
         OPEN INPUT ACCOUNT
         PERFORM UNTIL END-OF-FILE = 'Y'
-         
+
            READ ACCOUNT INTO TEMP-ACCOUNT-NUMBERS
-             
-             AT END 
+
+             AT END
                MOVE 'Y' TO END-OF-FILE
-             
-             NOT AT END 
+
+             NOT AT END
                MOVE TEMP-ACCOUNT-NUMBERS TO ACCOUNT-NUM
            END-READ
-       
-         EVALUATE WS-CUSTOMER-COUNTER
-         WHEN 1 MOVE 'John Doe                         ' TO WS-CUS-NAMES
-         WHEN 2 MOVE 'Jane Smith                       ' TO WS-CUS-NAMES
-         WHEN 3 MOVE 'Alice Johnson                    ' TO WS-CUS-NAMES
-         WHEN 4 MOVE 'Bob Brown                        ' TO WS-CUS-NAMES
-         WHEN 5 MOVE 'Charlie Davis                    ' TO WS-CUS-NAMES
-         WHEN 6 MOVE 'Diana Clark                      ' TO WS-CUS-NAMES
-         WHEN 7 MOVE 'Ethan Lewis                      ' TO WS-CUS-NAMES
-         WHEN 8 MOVE 'Fiona Adams                      ' TO WS-CUS-NAMES
-         WHEN 9 MOVE 'George Young                     ' TO WS-CUS-NAMES
-         WHEN 10 MOVE 'Hannah White                    ' TO WS-CUS-NAMES
-         WHEN 11 MOVE 'Ian Scott                       ' TO WS-CUS-NAMES
-         WHEN 12 MOVE 'Julia Green                     ' TO WS-CUS-NAMES
-         WHEN 13 MOVE 'Kevin Hill                      ' TO WS-CUS-NAMES
-         WHEN 14 MOVE 'Lily Cooper                     ' TO WS-CUS-NAMES
-         WHEN 15 MOVE 'Mason Carter                    ' TO WS-CUS-NAMES
-         WHEN 16 MOVE 'Nora Evans                      ' TO WS-CUS-NAMES
-         WHEN 17 MOVE 'Oliver Foster                   ' TO WS-CUS-NAMES
-         WHEN 18 MOVE 'Paula Baker                     ' TO WS-CUS-NAMES
-         WHEN 19 MOVE 'Quincy Turner                   ' TO WS-CUS-NAMES
-         WHEN 20 MOVE 'Ruby Hall                       ' TO WS-CUS-NAMES
-        WHEN OTHER MOVE 'Unknown                       ' TO WS-CUS-NAMES
-               
-        END-EVALUATE
+
+         IF END-OF-FILE NOT = 'Y'
+           READ NAME-FILE INTO WS-CUS-NAMES
+             AT END
+               MOVE 'Y' TO END-OF-NAMES
+               MOVE 'Unknown' TO WS-CUS-NAMES
+             NOT AT END
+               CONTINUE
+           END-READ
+
         MOVE WS-CUS-NAMES TO ACCOUNT-NAMES
         COMPUTE ACCOUNT-BALANCE = 0
-        
+
         COMPUTE Random-Number = FUNCTION RANDOM
-        COMPUTE Scaled-Random-Number = Random-Number * 2
-        
+        COMPUTE Scaled-Random-Number = Random-Number * 4
+
         EVALUATE Scaled-Random-Number
-           WHEN 0 MOVE 'DEBIT ' TO ACCOUNT-TYPE
-           WHEN 1 MOVE 'CREDIT' TO ACCOUNT-TYPE
+           WHEN 0 MOVE 'DEBIT '   TO ACCOUNT-TYPE
+           WHEN 1 MOVE 'CREDIT'   TO ACCOUNT-TYPE
+           WHEN 2 MOVE 'SAVINGS'  TO ACCOUNT-TYPE
+           WHEN 3 MOVE 'LOAN'     TO ACCOUNT-TYPE
+        END-EVALUATE
+
+        COMPUTE Random-Number = FUNCTION RANDOM
+        COMPUTE Scaled-Random-Branch = Random-Number * 5
+
+        EVALUATE Scaled-Random-Branch
+           WHEN 0 MOVE 'BR001' TO BRANCH-CODE
+           WHEN 1 MOVE 'BR002' TO BRANCH-CODE
+           WHEN 2 MOVE 'BR003' TO BRANCH-CODE
+           WHEN 3 MOVE 'BR004' TO BRANCH-CODE
+           WHEN 4 MOVE 'BR005' TO BRANCH-CODE
         END-EVALUATE
 
          WRITE CUSTOMER-RECORD
         ADD 1 TO WS-CUSTOMER-COUNTER
+         END-IF
 
-          IF WS-CUSTOMER-COUNTER > 20
-               MOVE 'Y' TO END-OF-FILE
-          END-IF
-        
          END-PERFORM
 
           CLOSE ACCOUNT
-          CLOSE CUSTOMERSDATA         
-        
+          CLOSE NAME-FILE
+          CLOSE CUSTOMERSDATA
+
         ELSE
           DISPLAY "Error opening file. FILE STATUS: " FILE-STATUS
-         
+          MOVE "CUSTOMER.txt"          TO AUDIT-FILE-NAME
+          MOVE FILE-STATUS             TO AUDIT-FILE-STATUS
+          MOVE "ERROR OPENING CUSTOMERSDATA" TO AUDIT-MESSAGE
+          PERFORM WRITE-AUDIT-LOG
+
          END-IF.
 
        CLOSE CUSTOMERSDATA.
@@ -119,11 +181,21 @@
              MOVE "Y" TO END-OF-FILE
             NOT AT END
              COMPUTE Random-Number = FUNCTION RANDOM
-             COMPUTE Scaled-Random-AMOUNT = Random-Number * 10000000
-             
-                IF CUS-ACCOUNT-TYPE = "CREDIT"
-                   MULTIPLY -1 BY Scaled-Random-AMOUNT
-                END-IF
+
+                EVALUATE CUS-ACCOUNT-TYPE
+                   WHEN "DEBIT "
+                    COMPUTE Scaled-Random-AMOUNT ROUNDED =
+                            (Random-Number * 4900) + 100
+                   WHEN "SAVINGS"
+                    COMPUTE Scaled-Random-AMOUNT ROUNDED =
+                            (Random-Number * 19500) + 500
+                   WHEN "CREDIT"
+                    COMPUTE Scaled-Random-AMOUNT ROUNDED =
+                            (Random-Number * 250) * -1
+                   WHEN "LOAN"
+                    COMPUTE Scaled-Random-AMOUNT ROUNDED =
+                            ((Random-Number * 49000) + 1000) * -1
+                END-EVALUATE
              MOVE Scaled-Random-AMOUNT TO  CUS-ACCOUNT-BALANCE
              MOVE CUS-ACCOUNT-BALANCE TO ACCOUNT-BALANCE
              REWRITE CUSTOMER-RECORD
@@ -145,6 +217,16 @@
            
            END-PERFORM
            CLOSE CUSTOMERSDATA.
-         
-           STOP RUN.
+
+           GOBACK.
+
+       WRITE-AUDIT-LOG.
+
+         ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+         ACCEPT AUDIT-TIME FROM TIME
+         MOVE "CREATE-CUSTOMERSDATA" TO AUDIT-PROGRAM-NAME
+         OPEN EXTEND AUDIT-FILE
+          WRITE AUDIT-RECORD
+         CLOSE AUDIT-FILE.
+       EXIT.
          
\ No newline at end of file
