@@ -9,19 +9,22 @@
        SELECT CUSTOMER-FILE ASSIGN TO 'projectCusFile.dat'
            ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC
-               RECORD KEY IS  ACCOUNT-NUM 
+               RECORD KEY IS  ACCOUNT-NUM
+               ALTERNATE RECORD KEY IS ACCOUNT-NAMES WITH DUPLICATES
                FILE STATUS IS FILE-STATUS.
 
        SELECT TRANSACTION-FILE ASSIGN TO 'projectTRANSACTIONFile.dat'
            ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC
-               RECORD KEY IS  TRANS-ID 
+               RECORD KEY IS  TRANS-ID
+               ALTERNATE RECORD KEY IS TRANS-ACCOUNT-NUM WITH DUPLICATES
               FILE STATUS IS FILE-STATUS1.
 
        SELECT HISTORY-FILE ASSIGN TO 'projectHistoryFile.dat'
            ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC
-               RECORD KEY IS  HIS-ID 
+               RECORD KEY IS  HIS-ID
+               ALTERNATE RECORD KEY IS HIS-ACCT-DATE-KEY WITH DUPLICATES
               FILE STATUS IS FILE-STATUS2.
        
        SELECT CUSTOMERSDATA ASSIGN TO 'CUSTOMER.txt'
@@ -34,6 +37,72 @@
              RECORD KEY IS KEYS-ID
               FILE STATUS IS FILE-STATUS3.
 
+       SELECT PARM-FILE ASSIGN TO 'projectParmFile.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS4.
+
+       SELECT HIST-ARCHIVE-FILE ASSIGN TO WS-HIST-ARCHIVE-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS5.
+
+       SELECT SUSPENSE-FILE ASSIGN TO 'projectSuspenseFile.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS6.
+
+       SELECT EXCEPTION-FILE ASSIGN TO 'projectExceptionFile.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS7.
+
+       SELECT CHECKPOINT-FILE ASSIGN TO 'projectCheckpoint.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS8.
+
+       SELECT TRIAL-BALANCE-FILE ASSIGN TO WS-TRIAL-BALANCE-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS9.
+
+       SELECT CUSTOMER-PRINT-FILE ASSIGN TO 'CUSTOMERLIST.prt'
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS10.
+
+       SELECT TRANSACTION-PRINT-FILE ASSIGN TO 'TRANSACTIONLIST.prt'
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS11.
+
+       SELECT HISTORY-PRINT-FILE ASSIGN TO 'HISTORYLIST.prt'
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS12.
+
+       SELECT RECONCILIATION-FILE ASSIGN TO WS-RECON-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS13.
+
+       SELECT AUDIT-FILE ASSIGN TO 'projectAuditLog.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS14.
+
+       SELECT STATEMENT-ARCHIVE-FILE ASSIGN TO 'projectStmtArchive.dat'
+           ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+               RECORD KEY IS  STMT-KEY
+               FILE STATUS IS FILE-STATUS15.
+
+       SELECT CUSTOMER-REJECT-FILE ASSIGN TO 'projectCustReject.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS16.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -46,26 +115,134 @@
        FD HISTORY-FILE.
        COPY projectHistDataBook.
        
+      *KEYS file - one persisted counter per KEYS-ID, shared across
+      *every program that needs a unique sequence value:
+      * KEYS-ID 1 = next HIS-ID          (projMainProg)
+      * KEYS-ID 2 = next TRANS-ID        (shared: transactiongGenerator
+      *                                    and projMainProg's interest
+      *                                    posting both key into the
+      *                                    same TRANSACTION-FILE, so
+      *                                    they share this one counter)
+      * KEYS-ID 3 = next ACCOUNT-NUM     (AllocateAccountNum)
+      *Add new counters on the next unused KEYS-ID, never reuse one.
        FD KEYS.
        01 KEYS-RECORD.
         05 KEYS-ID        PIC 9(5).
-        05 KEYS-VALUE     PIC 9(5).
+        05 KEYS-VALUE     PIC 9(10).
 
        FD CUSTOMERSDATA.
        COPY CusDataBook.
 
+       FD PARM-FILE.
+       COPY projectParmDataBook.
+
+       FD HIST-ARCHIVE-FILE.
+       COPY projectHistArchiveBook.
+
+       FD SUSPENSE-FILE.
+       COPY projectSuspenseBook.
+
+       FD EXCEPTION-FILE.
+       COPY projectExceptionBook.
+
+       FD CHECKPOINT-FILE.
+       COPY projectCheckpointBook.
+
+       FD TRIAL-BALANCE-FILE.
+       COPY projectTrialBalanceBook.
+
+       FD CUSTOMER-PRINT-FILE.
+       01 CUSTOMER-PRINT-LINE         PIC X(132).
+
+       FD TRANSACTION-PRINT-FILE.
+       01 TRANSACTION-PRINT-LINE      PIC X(132).
+
+       FD HISTORY-PRINT-FILE.
+       01 HISTORY-PRINT-LINE          PIC X(132).
+
+       FD RECONCILIATION-FILE.
+       COPY projectReconDataBook.
+
+       FD AUDIT-FILE.
+       COPY projectAuditDataBook.
+
+       FD STATEMENT-ARCHIVE-FILE.
+       COPY projectStmtArchiveBook.
+
+       FD CUSTOMER-REJECT-FILE.
+       COPY projectCustRejectBook.
+
        WORKING-STORAGE SECTION.
        COPY pojCusRecordBook.
        COPY CUS-TRANSACTIONS.
        COPY projHISTdateDataBook.
        COPY TransactionHIST.
-       01  FILE-STATUS           PIC XX. 
-       01  FILE-STATUS1          PIC XX. 
-       01  FILE-STATUS2          PIC XX. 
-       01  FILE-STATUS3          PIC XX. 
+       COPY PrintConfigBook.
+       01  FILE-STATUS           PIC XX.
+       01  FILE-STATUS1          PIC XX.
+       01  FILE-STATUS2          PIC XX.
+       01  FILE-STATUS3          PIC XX.
+       01  FILE-STATUS4          PIC XX.
+       01 WS-PARM-RECORD.
+        05 WS-PARM-HIST-RETENTION-DAYS PIC 9(5) VALUE 100.
+        05 WS-PARM-OVERDRAFT-FLOOR     PIC S9(8)V99 VALUE -500.00.
+        05 WS-PARM-INTEREST-RATE       PIC 9V9(4) VALUE 0.0005.
+        05 WS-PARM-DORMANT-DAYS        PIC 9(5) VALUE 365.
+        05 WS-PARM-ACCOUNT-COUNT       PIC 9(5) VALUE 20.
+        05 WS-PARM-TRANS-RATE-PCT      PIC 9(3) VALUE 50.
+        05 WS-PARM-WITHDRAWAL-PCT      PIC 9(3) VALUE 50.
+        05 WS-PARM-MAX-TRANS-PER-CUST  PIC 9(2) VALUE 3.
+        05 WS-PARM-PRINT-BANK-NAME     PIC X(20) VALUE "ABSA".
+        05 WS-PARM-PRINT-ENV-TAG       PIC X(10) VALUE "PROD".
+       01  FILE-STATUS5          PIC XX.
+       01 WS-HIST-ARCHIVE-FILENAME PIC X(30).
+       01  FILE-STATUS6          PIC XX.
+       01  FILE-STATUS7          PIC XX.
+       01  FILE-STATUS8          PIC XX.
+       01  FILE-STATUS9          PIC XX.
+       01 WS-TRIAL-BALANCE-FILENAME PIC X(30).
+       01 WS-TB-DEBIT-TOTAL      PIC S9(10)V99 VALUE 0.
+       01 WS-TB-CREDIT-TOTAL     PIC S9(10)V99 VALUE 0.
+       01 WS-TB-SAVINGS-TOTAL    PIC S9(10)V99 VALUE 0.
+       01 WS-TB-LOAN-TOTAL       PIC S9(10)V99 VALUE 0.
+       01 WS-CHKPT-LAST-STEP     PIC 9(2) VALUE 0.
+       01 WS-CUST-LOADED-COUNT   PIC 9(5) VALUE 0.
+       01 WS-PURGE-COUNT         PIC 9(5) VALUE 0.
+       01 WS-SUSPENSE-COUNT      PIC 9(5) VALUE 0.
+       01  FILE-STATUS10         PIC XX.
+       01  FILE-STATUS11         PIC XX.
+       01  FILE-STATUS12         PIC XX.
+       01  FILE-STATUS13         PIC XX.
+       01  FILE-STATUS14         PIC XX.
+       01  FILE-STATUS15         PIC XX.
+       01  FILE-STATUS16         PIC XX.
+       01 WS-STMT-PERIOD         PIC 9(6).
+       01 WS-CUST-REJECT-COUNT   PIC 9(5) VALUE 0.
+       01 WS-CUST-EDIT-VALID     PIC X VALUE "Y".
+       01 WS-CUST-REJECT-REASON  PIC X(40).
+       01 WS-CUST-MIN-BALANCE    PIC S9(8)V99 VALUE -1000000.00.
+       01 WS-CUST-MAX-BALANCE    PIC S9(8)V99 VALUE  1000000.00.
+       01 WS-RECON-FILENAME      PIC X(30).
+       01 WS-RECON-BALANCE-BEFORE PIC S9(10)V99 VALUE 0.
+       01 WS-RECON-BALANCE-AFTER  PIC S9(10)V99 VALUE 0.
+       01 WS-RECON-NET-CHANGE     PIC S9(10)V99 VALUE 0.
+       01 WS-RECON-POSTED-TOTAL   PIC S9(9)V99 VALUE 0.
+       01 WS-RECON-VARIANCE       PIC S9(10)V99 VALUE 0.
+       01 WS-RECON-TOTAL-NOW      PIC S9(10)V99 VALUE 0.
+       01 WS-PROSPECTIVE-BALANCE PIC S9(8)V99.
+       01 WS-NEW-ACCOUNT-NUM     PIC 9(10).
+       01 WS-VALIDATE-ACCOUNT-NUM PIC 9(10).
+       01 WS-VALIDATE-SPLIT REDEFINES WS-VALIDATE-ACCOUNT-NUM.
+        05 WS-VALIDATE-BASE        PIC 9(9).
+        05 WS-VALIDATE-CHECK-DIGIT PIC 9.
+       01 WS-CHECK-DIGIT          PIC 9.
+       01 WS-CHECK-DIGIT-VALID    PIC X VALUE "Y".
+       01 WS-INTEREST-AMOUNT     PIC S9(8)V99.
+       01 WS-INTEREST-TRANS-COUNTER PIC 9(5) VALUE 1.
        01 END-OF-FILE            PIC X VALUE "N".
        01 END-OF-FILE2           PIC X VALUE "N".
-       01 WS-HASH-TOTAL-TEMP     PIC 9(10) VALUE 0.
+       01 END-OF-FILE3           PIC X VALUE "N".
+       01 WS-HASH-TOTAL-TEMP     PIC S9(9)V99 VALUE 0.
        01 WS-DATERANGE           PIC 9(10) VALUE 0.
        01 WS-HIST-COUNTER        PIC 9(5)  VALUE 1.
        01 WS-HIST-COUNTER2       PIC 9(5)  VALUE 1.
@@ -73,9 +250,9 @@
 
        01 WS-KEYS-RECORD.
         05 WS-KEYS-ID        PIC 9(5).
-        05 WS-KEYS-VALUE     PIC 9(5).
+        05 WS-KEYS-VALUE     PIC 9(10).
 
-       01 WS-KEY-SUM         PIC 9(5).
+       01 WS-KEY-SUM         PIC 9(10).
 
        01 LABELS1.
         05 USER-ACC              PIC A(11) VALUE "ACCOUNT".
@@ -91,42 +268,75 @@
         05 TRANSACT-TYPE         PIC X(4) VALUE "D/W".
         05 TRANSACT-AMOUNT       PIC A(11) VALUE "AMOUNT".
         05 TRANSACT-VALIDATION   PIC A(10) VALUE "HASH".
+        05 TRANSACT-CHANNEL      PIC A(11) VALUE "CHANNEL".
+        05 TRANSACT-MEMO         PIC A(30) VALUE "MEMO".
 
        01 LABELS3.
         05 HIST-ACCOUNT          PIC A(11) VALUE "ACCOUNT".
         05 HISTORY-DATE          PIC A(9)  VALUE "DATE".
         05 HIST-ACC-TYPE         PIC A(7)  VALUE "TYPE".
         05 HIST-TRANS-AMOUNT     PIC A(7)  VALUE "AMOUNT".
+        05 HIST-CHANNEL          PIC A(11) VALUE "CHANNEL".
+        05 HIST-MEMO             PIC A(30) VALUE "MEMO".
        
        
        PROCEDURE DIVISION.
 
-           call 'print'.
+           PERFORM PARM-FILE-CHECK.
+           MOVE WS-PARM-PRINT-BANK-NAME TO PRINT-BANK-NAME.
+           MOVE WS-PARM-PRINT-ENV-TAG   TO PRINT-ENV-TAG.
+           call 'print' using PRINT-CONFIG.
            PERFORM SPACING.
-           PERFORM CUSTOMER-FILE-CHECK.
-           PERFORM DISPLAY-CUSTOMERS.
+           PERFORM CHECKPOINT-FILE-CHECK.
 
-           PERFORM SPACING.
-           OPEN I-O TRANSACTION-FILE.
-            PERFORM TRANSACTION-FILE-CHECK
-           CLOSE TRANSACTION-FILE.
-       
-           PERFORM DISPLAY-TRANSACTION.
+           IF WS-CHKPT-LAST-STEP < 1
+              PERFORM CUSTOMER-FILE-CHECK
+              PERFORM DISPLAY-CUSTOMERS
+              MOVE 1 TO WS-CHKPT-LAST-STEP
+              PERFORM SAVE-CHECKPOINT
+           END-IF
 
-           PERFORM SPACING.
-           PERFORM DISPLAY-CUSTOMERS.
-           PERFORM SPACING.
-           
-           PERFORM KEYS-FILE-CHECK.
-           PERFORM HISTORY-FILE-CHECK.
-           
+           IF WS-CHKPT-LAST-STEP < 2
+              PERFORM SPACING
+              PERFORM SUM-CUSTOMER-BALANCES
+              MOVE WS-RECON-TOTAL-NOW TO WS-RECON-BALANCE-BEFORE
+              OPEN I-O TRANSACTION-FILE
+               PERFORM TRANSACTION-FILE-CHECK
+               PERFORM INTEREST-CALCULATION
+              CLOSE TRANSACTION-FILE
+              PERFORM SUM-CUSTOMER-BALANCES
+              MOVE WS-RECON-TOTAL-NOW TO WS-RECON-BALANCE-AFTER
+              PERFORM RECONCILIATION-REPORT
+              PERFORM DISPLAY-TRANSACTION
+              PERFORM SPACING
+              PERFORM DISPLAY-CUSTOMERS
+              MOVE 2 TO WS-CHKPT-LAST-STEP
+              PERFORM SAVE-CHECKPOINT
+           END-IF
 
-           PERFORM SPACING.
-           PERFORM WRITE-TRANSACTION-HISTORY.
-           PERFORM DISPLAY-TRANSACTION-HISTORY.
-          
+           IF WS-CHKPT-LAST-STEP < 3
+              PERFORM SPACING
+              PERFORM KEYS-FILE-CHECK
+              PERFORM HISTORY-FILE-CHECK
+              MOVE 3 TO WS-CHKPT-LAST-STEP
+              PERFORM SAVE-CHECKPOINT
+           END-IF
+
+           IF WS-CHKPT-LAST-STEP < 4
+              PERFORM SPACING
+              PERFORM WRITE-TRANSACTION-HISTORY
+              PERFORM DISPLAY-TRANSACTION-HISTORY
+              MOVE 4 TO WS-CHKPT-LAST-STEP
+              PERFORM SAVE-CHECKPOINT
+           END-IF
+
+           PERFORM TRIAL-BALANCE-REPORT.
+           PERFORM END-OF-JOB-REPORT.
 
-          STOP RUN.
+           MOVE 0 TO WS-CHKPT-LAST-STEP.
+           PERFORM SAVE-CHECKPOINT.
+
+          GOBACK.
 
        CUSTOMER-FILE-CHECK.
            
@@ -134,35 +344,62 @@
 
          IF FILE-STATUS = "00"
             DISPLAY "CUSTOMER-FILE exists and opened successfully."
+            MOVE "projectCusFile.dat"   TO AUDIT-FILE-NAME
+            MOVE FILE-STATUS            TO AUDIT-FILE-STATUS
+            MOVE "CUSTOMER-FILE OPENED OK" TO AUDIT-MESSAGE
+            PERFORM WRITE-AUDIT-LOG
                CLOSE CUSTOMER-FILE
 
          ELSE IF FILE-STATUS = "35"
           DISPLAY "CUSTOMER-FILE      "
                        ": Not found. Loading the file from archive..."
-              
-              OPEN OUTPUT CUSTOMER-FILE    
+            MOVE "projectCusFile.dat"   TO AUDIT-FILE-NAME
+            MOVE FILE-STATUS            TO AUDIT-FILE-STATUS
+            MOVE "CUSTOMER-FILE NOT FOUND, LOADING"
+                 TO AUDIT-MESSAGE
+            PERFORM WRITE-AUDIT-LOG
+
+              OPEN OUTPUT CUSTOMER-FILE
                OPEN INPUT CUSTOMERSDATA
+               OPEN EXTEND CUSTOMER-REJECT-FILE
                    PERFORM UNTIL END-OF-FILE = 'Y'
-                     
+
                    READ CUSTOMERSDATA INTO CUS-RECORD
-                     AT END 
+                     AT END
                       MOVE 'Y' TO END-OF-FILE
-                     
-                     NOT AT END 
+
+                     NOT AT END
+                     PERFORM VALIDATE-CUSTOMER-LOAD
+                     IF WS-CUST-EDIT-VALID = "N"
+                       MOVE CUS-ACCOUNT-NUM     TO CREJ-ACCOUNT-NUM
+                       MOVE CUS-ACCOUNT-NAMES   TO CREJ-ACCOUNT-NAMES
+                       MOVE CUS-ACCOUNT-TYPE    TO CREJ-ACCOUNT-TYPE
+                       MOVE CUS-ACCOUNT-BALANCE TO CREJ-ACCOUNT-BALANCE
+                       MOVE WS-CUST-REJECT-REASON TO CREJ-REASON
+                       WRITE CUST-REJECT-RECORD
+                       ADD 1 TO WS-CUST-REJECT-COUNT
+                     ELSE
                      MOVE CUS-RECORD TO CUSTOMER-RECORD
+                     MOVE "A" TO ACCOUNT-STATUS
                       WRITE CUSTOMER-RECORD
                        INVALID KEY
                          DISPLAY "Duplicate Key. Record not written."
                        NOT INVALID KEY
-                          CONTINUE
+                          ADD 1 TO WS-CUST-LOADED-COUNT
                       END-WRITE
+                     END-IF
                     END-READ
                    END-PERFORM
+               CLOSE CUSTOMER-REJECT-FILE
                CLOSE CUSTOMER-FILE
-              CLOSE CUSTOMER-FILE          
+              CLOSE CUSTOMER-FILE
           ELSE
           DISPLAY "Error opening file. FILE STATUS: " FILE-STATUS
-             
+            MOVE "projectCusFile.dat"   TO AUDIT-FILE-NAME
+            MOVE FILE-STATUS            TO AUDIT-FILE-STATUS
+            MOVE "ERROR OPENING CUSTOMER-FILE" TO AUDIT-MESSAGE
+            PERFORM WRITE-AUDIT-LOG
+
            END-IF
 
          CLOSE CUSTOMER-FILE.
@@ -172,11 +409,31 @@
          OPEN I-O HISTORY-FILE. 
          IF FILE-STATUS2 = "00"
            DISPLAY "HISTORY-FILE exists and opened successfully."
+           MOVE "projectHistoryFile.dat" TO AUDIT-FILE-NAME
+           MOVE FILE-STATUS2             TO AUDIT-FILE-STATUS
+           MOVE "HISTORY-FILE OPENED OK" TO AUDIT-MESSAGE
+           PERFORM WRITE-AUDIT-LOG
 
            ACCEPT INPUT-DATE FROM DATE  YYYYMMDD
-           call 'CalculateEpochDays'   USING YEAR-IN MONTH-IN DAY-IN 
+           call 'CalculateEpochDays'   USING YEAR-IN MONTH-IN DAY-IN
                  TOTALRETURN1
 
+           STRING "HISTARCH-" DELIMITED BY SIZE
+                  YEAR-IN     DELIMITED BY SIZE
+                  MONTH-IN    DELIMITED BY SIZE
+                  DAY-IN      DELIMITED BY SIZE
+                  ".dat"      DELIMITED BY SIZE
+                  INTO WS-HIST-ARCHIVE-FILENAME
+           END-STRING
+           OPEN EXTEND HIST-ARCHIVE-FILE
+
+           OPEN I-O STATEMENT-ARCHIVE-FILE
+            IF FILE-STATUS15 = "35"
+               OPEN OUTPUT STATEMENT-ARCHIVE-FILE
+               CLOSE STATEMENT-ARCHIVE-FILE
+               OPEN I-O STATEMENT-ARCHIVE-FILE
+            END-IF
+
             MOVE 'N' TO END-OF-FILE
             PERFORM UNTIL END-OF-FILE = 'Y'
                  
@@ -191,20 +448,29 @@
              call 'CalculateEpochDays'   USING YEAR-IN MONTH-IN DAY-IN
              TOTALRETURN2
 
+             COMPUTE WS-DATERANGE = TOTALRETURN1 - TOTALRETURN2
+
+             IF WS-DATERANGE >= WS-PARM-HIST-RETENTION-DAYS AND
+                WS-HIS-TRANSACTION-DATE >= 1
+              MOVE WS-HIS-ID             TO HARC-ID
+              MOVE WS-HIS-ACCOUNT-NUM    TO HARC-ACCOUNT-NUM
+              MOVE WS-HIS-TRANSACTION-DATE TO HARC-TRANSACTION-DATE
+              MOVE WS-HIS-TRANS-AMOUNT   TO HARC-TRANS-AMOUNT
+              WRITE HIST-ARCHIVE-RECORD
+              PERFORM ARCHIVE-TO-STATEMENT
+              DELETE HISTORY-FILE RECORD
+               INVALID KEY
+                 DISPLAY "Invalid Key"
+               NOT INVALID KEY
+                 DISPLAY "Record Deleted"
+                 ADD 1 TO WS-PURGE-COUNT
+              END-DELETE
+             END-IF
+
             END-READ
-           
-           COMPUTE WS-DATERANGE = TOTALRETURN1 - TOTALRETURN2
-
-            IF WS-DATERANGE >= 100 AND WS-HIS-TRANSACTION-DATE >= 1
-             DELETE HISTORY-FILE RECORD
-              INVALID KEY 
-                DISPLAY "Invalid Key"
-              NOT INVALID KEY 
-                DISPLAY "Record Deleted"
-             END-DELETE
-            END-IF
-            
            END-PERFORM
+           CLOSE HIST-ARCHIVE-FILE
+           CLOSE STATEMENT-ARCHIVE-FILE
 
            ELSE IF FILE-STATUS2 = "35"
            DISPLAY "HISTORY-FILE       "
@@ -212,10 +478,19 @@
                OPEN OUTPUT HISTORY-FILE
                    CONTINUE
                CLOSE HISTORY-FILE
-             
+           MOVE "projectHistoryFile.dat" TO AUDIT-FILE-NAME
+           MOVE FILE-STATUS2             TO AUDIT-FILE-STATUS
+           MOVE "HISTORY-FILE NOT FOUND, CREATED"
+                TO AUDIT-MESSAGE
+           PERFORM WRITE-AUDIT-LOG
+
              ELSE
             DISPLAY "Error opening file. FILE STATUS: " FILE-STATUS2
-             
+           MOVE "projectHistoryFile.dat" TO AUDIT-FILE-NAME
+           MOVE FILE-STATUS2             TO AUDIT-FILE-STATUS
+           MOVE "ERROR OPENING HISTORY-FILE" TO AUDIT-MESSAGE
+           PERFORM WRITE-AUDIT-LOG
+
             END-IF
            CLOSE HISTORY-FILE.
            EXIT.
@@ -224,26 +499,135 @@
 
          IF FILE-STATUS1 = "00"
            DISPLAY "TRANSACTION-FILE exists and opened successfully."
-           
+           MOVE "projectTRANSACTIONFile.dat" TO AUDIT-FILE-NAME
+           MOVE FILE-STATUS1                 TO AUDIT-FILE-STATUS
+           MOVE "TRANSACTION-FILE OPENED OK" TO AUDIT-MESSAGE
+           PERFORM WRITE-AUDIT-LOG
+
            OPEN I-O CUSTOMER-FILE
+           OPEN EXTEND SUSPENSE-FILE
            PERFORM UNTIL END-OF-FILE2 = 'Y'
 
            READ TRANSACTION-FILE INTO WS-TRANSACTION-RECORD
             AT END
              MOVE "Y" TO END-OF-FILE2
             NOT AT END
+             IF WS-TRANS-STATUS-NEW
              MOVE WS-TRANS-ACCOUNT-NUM TO ACCOUNT-NUM
+             MOVE "Y" TO WS-CHECK-DIGIT-VALID
+
+             IF WS-TRANS-TYPE = "OPN" AND WS-TRANS-ACCOUNT-NUM = 0
+               CALL 'AllocateAccountNum' USING WS-NEW-ACCOUNT-NUM
+               MOVE WS-NEW-ACCOUNT-NUM TO WS-TRANS-ACCOUNT-NUM
+               MOVE WS-TRANS-ACCOUNT-NUM TO TRANS-ACCOUNT-NUM
+               REWRITE TRANSACTION-RECORD
+               DISPLAY "Account number allocated: "
+                       WS-TRANS-ACCOUNT-NUM
+             ELSE
+               PERFORM VALIDATE-TRANS-CHECK-DIGIT
+             END-IF
 
+             IF WS-CHECK-DIGIT-VALID = "N"
+               DISPLAY "Invalid account check digit, rejected: "
+                       WS-TRANS-ACCOUNT-NUM
+               MOVE WS-TRANS-ID          TO SUSP-TRANS-ID
+               MOVE WS-TRANS-ACCOUNT-NUM TO SUSP-ACCOUNT-NUM
+               MOVE WS-TRANSACTION-DATE  TO SUSP-TRANS-DATE
+               MOVE WS-TRANS-AMOUNT      TO SUSP-TRANS-AMOUNT
+               MOVE "INVALID CHECK DIGIT" TO SUSP-REASON
+               WRITE SUSPENSE-RECORD
+               ADD 1 TO WS-SUSPENSE-COUNT
+             ELSE
+             IF WS-TRANS-TYPE = "OPN"
+               MOVE WS-TRANS-ACCOUNT-NUM  TO ACCOUNT-NUM
+               MOVE WS-TRANS-NEW-NAME     TO ACCOUNT-NAMES
+               MOVE WS-TRANS-ACCOUNT-TYPE TO ACCOUNT-TYPE
+               MOVE WS-TRANS-AMOUNT       TO ACCOUNT-BALANCE
+               MOVE "A"                   TO ACCOUNT-STATUS
+               MOVE WS-TRANS-BRANCH-CODE  TO BRANCH-CODE
+               WRITE CUSTOMER-RECORD
+                INVALID KEY
+                 DISPLAY "Account already on file, OPN rejected: "
+                         WS-TRANS-ACCOUNT-NUM
+                 MOVE WS-TRANS-ID          TO SUSP-TRANS-ID
+                 MOVE WS-TRANS-ACCOUNT-NUM TO SUSP-ACCOUNT-NUM
+                 MOVE WS-TRANSACTION-DATE  TO SUSP-TRANS-DATE
+                 MOVE WS-TRANS-AMOUNT      TO SUSP-TRANS-AMOUNT
+                 MOVE "ACCOUNT ALREADY EXISTS" TO SUSP-REASON
+                 WRITE SUSPENSE-RECORD
+                 ADD 1 TO WS-SUSPENSE-COUNT
+                NOT INVALID KEY
+                 DISPLAY "Account opened: " WS-TRANS-ACCOUNT-NUM
+               END-WRITE
+             ELSE
               READ CUSTOMER-FILE INTO CUS-RECORD KEY IS ACCOUNT-NUM
-               INVALID KEY 
+               INVALID KEY
                 DISPLAY "Customer record not found for account: "
+                        WS-TRANS-ACCOUNT-NUM
+                MOVE WS-TRANS-ID           TO SUSP-TRANS-ID
+                MOVE WS-TRANS-ACCOUNT-NUM  TO SUSP-ACCOUNT-NUM
+                MOVE WS-TRANSACTION-DATE   TO SUSP-TRANS-DATE
+                MOVE WS-TRANS-AMOUNT       TO SUSP-TRANS-AMOUNT
+                MOVE "CUSTOMER RECORD NOT FOUND" TO SUSP-REASON
+                WRITE SUSPENSE-RECORD
+                ADD 1 TO WS-SUSPENSE-COUNT
                NOT INVALID KEY
-                 ADD WS-TRANS-AMOUNT TO CUS-ACCOUNT-BALANCE
-  
-                 MOVE CUS-ACCOUNT-BALANCE TO ACCOUNT-BALANCE
-                 REWRITE CUSTOMER-RECORD
-                 ADD 1 TO WS-HASH-TOTAL-TEMP                
+                EVALUATE WS-TRANS-TYPE
+                 WHEN "CLS"
+                  MOVE "C" TO ACCOUNT-STATUS
+                  REWRITE CUSTOMER-RECORD
+                  DISPLAY "Account closed: " WS-TRANS-ACCOUNT-NUM
+                 WHEN "FRZ"
+                  MOVE "F" TO ACCOUNT-STATUS
+                  REWRITE CUSTOMER-RECORD
+                  DISPLAY "Account frozen: " WS-TRANS-ACCOUNT-NUM
+                 WHEN OTHER
+                  IF ACCOUNT-STATUS NOT = "A"
+                   DISPLAY "Account not active, posting rejected: "
+                           WS-TRANS-ACCOUNT-NUM
+                   MOVE WS-TRANS-ID          TO SUSP-TRANS-ID
+                   MOVE WS-TRANS-ACCOUNT-NUM TO SUSP-ACCOUNT-NUM
+                   MOVE WS-TRANSACTION-DATE  TO SUSP-TRANS-DATE
+                   MOVE WS-TRANS-AMOUNT      TO SUSP-TRANS-AMOUNT
+                   MOVE "ACCOUNT CLOSED OR FROZEN" TO SUSP-REASON
+                   WRITE SUSPENSE-RECORD
+                   ADD 1 TO WS-SUSPENSE-COUNT
+                  ELSE
+                   COMPUTE WS-PROSPECTIVE-BALANCE =
+                           CUS-ACCOUNT-BALANCE + WS-TRANS-AMOUNT
+
+                   IF (CUS-ACCOUNT-TYPE = "DEBIT " OR
+                       CUS-ACCOUNT-TYPE = "SAVINGS") AND
+                      WS-PROSPECTIVE-BALANCE < WS-PARM-OVERDRAFT-FLOOR
+                    DISPLAY "Overdraft floor breached for account: "
+                            WS-TRANS-ACCOUNT-NUM
+                    MOVE WS-TRANS-ID          TO SUSP-TRANS-ID
+                    MOVE WS-TRANS-ACCOUNT-NUM TO SUSP-ACCOUNT-NUM
+                    MOVE WS-TRANSACTION-DATE  TO SUSP-TRANS-DATE
+                    MOVE WS-TRANS-AMOUNT      TO SUSP-TRANS-AMOUNT
+                    MOVE "OVERDRAFT FLOOR BREACHED" TO SUSP-REASON
+                    WRITE SUSPENSE-RECORD
+                    ADD 1 TO WS-SUSPENSE-COUNT
+                   ELSE
+                    MOVE WS-PROSPECTIVE-BALANCE TO CUS-ACCOUNT-BALANCE
+                    MOVE CUS-ACCOUNT-BALANCE TO ACCOUNT-BALANCE
+                    REWRITE CUSTOMER-RECORD
+                    ADD WS-TRANS-AMOUNT TO WS-HASH-TOTAL-TEMP
+                    ADD WS-TRANS-AMOUNT TO WS-RECON-POSTED-TOTAL
+                    IF WS-TRANS-TYPE = "REV"
+                     DISPLAY "REVERSAL posted for TRANS-ID "
+                             WS-TRANS-REF-ID " on account "
+                             WS-TRANS-ACCOUNT-NUM
+                    END-IF
+                   END-IF
+                  END-IF
+                END-EVALUATE
               END-READ
+             END-IF
+             END-IF
+               MOVE "P" TO TRANS-STATUS
+               REWRITE TRANSACTION-RECORD
+             END-IF
            END-READ
            END-PERFORM
            DISPLAY "FILE VALIDATION"
@@ -251,20 +635,148 @@
               DISPLAY "The HASH FILES Match"
 
            ELSE
-             DISPLAY "ABEND"
-               STOP RUN 
+             DISPLAY "HASH TOTAL MISMATCH. See exception report."
+             ACCEPT INPUT-DATE FROM DATE YYYYMMDD
+             OPEN EXTEND EXCEPTION-FILE
+             MOVE INPUT-DATE         TO EXCP-DATE
+             MOVE WS-HASH-TOTAL      TO EXCP-HASH-EXPECTED
+             MOVE WS-HASH-TOTAL-TEMP TO EXCP-HASH-ACTUAL
+             MOVE "TRANSACTION HASH TOTAL MISMATCH" TO EXCP-DESCRIPTION
+             WRITE EXCEPTION-RECORD
+             CLOSE EXCEPTION-FILE
            END-IF
            CLOSE CUSTOMER-FILE
-         
+           CLOSE SUSPENSE-FILE
+
            ELSE IF FILE-STATUS1 = "35"
            DISPLAY "TRANSACTION-FILE   "
-                       ": doesn't exist. Please Load the file..."     
+                       ": doesn't exist. Please Load the file..."
+           MOVE "projectTRANSACTIONFile.dat" TO AUDIT-FILE-NAME
+           MOVE FILE-STATUS1                 TO AUDIT-FILE-STATUS
+           MOVE "TRANSACTION-FILE NOT FOUND" TO AUDIT-MESSAGE
+           PERFORM WRITE-AUDIT-LOG
           ELSE
            DISPLAY "Error opening file. FILE STATUS: " FILE-STATUS1
-             
+           MOVE "projectTRANSACTIONFile.dat" TO AUDIT-FILE-NAME
+           MOVE FILE-STATUS1                 TO AUDIT-FILE-STATUS
+           MOVE "ERROR OPENING TRANSACTION-FILE" TO AUDIT-MESSAGE
+           PERFORM WRITE-AUDIT-LOG
+
           END-IF
         EXIT.
 
+       VALIDATE-TRANS-CHECK-DIGIT.
+
+         MOVE WS-TRANS-ACCOUNT-NUM TO WS-VALIDATE-ACCOUNT-NUM
+         CALL 'CalculateCheckDigit' USING WS-VALIDATE-BASE
+                 WS-CHECK-DIGIT
+         IF WS-CHECK-DIGIT NOT = WS-VALIDATE-CHECK-DIGIT
+            MOVE "N" TO WS-CHECK-DIGIT-VALID
+         END-IF.
+       EXIT.
+
+       INTEREST-CALCULATION.
+
+         MOVE 'N' TO END-OF-FILE3
+         PERFORM CLAIM-INTEREST-TRANS-COUNTER
+         OPEN I-O CUSTOMER-FILE
+         IF FILE-STATUS = "00"
+           OPEN EXTEND SUSPENSE-FILE
+           ACCEPT INPUT-DATE FROM DATE YYYYMMDD
+           PERFORM UNTIL END-OF-FILE3 = 'Y'
+            READ CUSTOMER-FILE INTO CUS-RECORD
+             AT END
+              MOVE 'Y' TO END-OF-FILE3
+             NOT AT END
+              IF (CUS-ACCOUNT-TYPE = "CREDIT" OR
+                  CUS-ACCOUNT-TYPE = "SAVINGS") AND
+                 CUS-ACCOUNT-STATUS = "A"
+               COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                       CUS-ACCOUNT-BALANCE * WS-PARM-INTEREST-RATE
+               IF WS-INTEREST-AMOUNT NOT = 0
+                ADD WS-INTEREST-AMOUNT TO CUS-ACCOUNT-BALANCE
+                ADD WS-INTEREST-AMOUNT TO WS-RECON-POSTED-TOTAL
+                MOVE CUS-ACCOUNT-BALANCE TO ACCOUNT-BALANCE
+                REWRITE CUSTOMER-RECORD
+
+                MOVE INPUT-DATE           TO TRANSACTION-DATE
+                MOVE WS-INTEREST-TRANS-COUNTER TO TRANS-ID
+                MOVE CUS-ACCOUNT-NUM      TO TRANS-ACCOUNT-NUM
+                MOVE CUS-ACCOUNT-TYPE     TO TRANS-ACCOUNT-TYPE
+                MOVE "INT"                TO TRANS-TYPE
+                MOVE WS-INTEREST-AMOUNT   TO TRANS-AMOUNT
+                MOVE 0                    TO HASH-TOTALS
+                MOVE 0                    TO TRANS-REF-ID
+                MOVE SPACES               TO TRANS-NEW-NAME
+                MOVE "SYSTEM"             TO TRANS-BATCH-ID
+                MOVE "Interest accrual"   TO TRANS-MEMO
+                MOVE "SYSTEM"             TO TRANS-CHANNEL
+                WRITE TRANSACTION-RECORD
+                 INVALID KEY
+                  DISPLAY "Interest transaction ID collision, "
+                          "account sent to suspense: "
+                          CUS-ACCOUNT-NUM
+                  MOVE WS-INTEREST-TRANS-COUNTER TO SUSP-TRANS-ID
+                  MOVE CUS-ACCOUNT-NUM        TO SUSP-ACCOUNT-NUM
+                  MOVE INPUT-DATE             TO SUSP-TRANS-DATE
+                  MOVE WS-INTEREST-AMOUNT     TO SUSP-TRANS-AMOUNT
+                  MOVE "INTEREST TRANS-ID ALREADY ON FILE"
+                                              TO SUSP-REASON
+                  WRITE SUSPENSE-RECORD
+                  ADD 1 TO WS-SUSPENSE-COUNT
+                 NOT INVALID KEY
+                  DISPLAY "Interest posted for account "
+                          CUS-ACCOUNT-NUM " : " WS-INTEREST-AMOUNT
+                END-WRITE
+                ADD 1 TO WS-INTEREST-TRANS-COUNTER
+               END-IF
+              END-IF
+            END-READ
+           END-PERFORM
+           CLOSE SUSPENSE-FILE
+           PERFORM SAVE-INTEREST-TRANS-COUNTER
+         ELSE
+           DISPLAY "Error opening file. FILE STATUS: " FILE-STATUS
+         END-IF
+         CLOSE CUSTOMER-FILE.
+       EXIT.
+
+       CLAIM-INTEREST-TRANS-COUNTER.
+
+         MOVE 1 TO WS-INTEREST-TRANS-COUNTER
+         OPEN I-O KEYS
+            MOVE 2 TO KEYS-ID
+            READ KEYS INTO WS-KEYS-RECORD
+               KEY IS KEYS-ID
+               INVALID KEY
+                 MOVE 2 TO KEYS-ID
+                 MOVE 1 TO KEYS-VALUE
+                 WRITE KEYS-RECORD
+               NOT INVALID KEY
+                 IF WS-KEYS-VALUE > 0
+                   MOVE WS-KEYS-VALUE TO WS-INTEREST-TRANS-COUNTER
+                 END-IF
+            END-READ
+         CLOSE KEYS.
+       EXIT.
+
+       SAVE-INTEREST-TRANS-COUNTER.
+
+         OPEN I-O KEYS
+            MOVE 2 TO KEYS-ID
+            READ KEYS INTO WS-KEYS-RECORD
+               KEY IS KEYS-ID
+               INVALID KEY
+                 MOVE 2 TO KEYS-ID
+                 MOVE WS-INTEREST-TRANS-COUNTER TO KEYS-VALUE
+                 WRITE KEYS-RECORD
+               NOT INVALID KEY
+                 MOVE WS-INTEREST-TRANS-COUNTER TO KEYS-VALUE
+                 REWRITE KEYS-RECORD
+            END-READ
+         CLOSE KEYS.
+       EXIT.
+
         SPACING.
            PERFORM 2 TIMES
                DISPLAY " "
@@ -275,7 +787,7 @@
 
           OPEN I-O HISTORY-FILE.
           MOVE 'N' TO END-OF-FILE
-          OPEN INPUT TRANSACTION-FILE
+          OPEN I-O TRANSACTION-FILE
            IF FILE-STATUS1 = "00"
             DISPLAY " "
 
@@ -297,14 +809,22 @@
                 AT END
                  MOVE "Y" TO END-OF-FILE
                 NOT AT END
-                 MOVE WS-HIST-COUNTER       TO HIS-ID 
+                IF NOT WS-TRANS-STATUS-ARCHIVED
+                 MOVE WS-HIST-COUNTER       TO HIS-ID
                  MOVE WS-TRANSACTION-DATE   TO HIS-TRANSACTION-DATE
                  MOVE WS-TRANS-ACCOUNT-NUM  TO HIS-ACCOUNT-NUM
                  MOVE WS-TRANS-ACCOUNT-TYPE TO HIS-ACCOUNT-TYPE
-                 MOVE WS-TRANS-AMOUNT       TO HIS-TRANS-AMOUNT 
+                 MOVE WS-TRANS-AMOUNT       TO HIS-TRANS-AMOUNT
+                 MOVE WS-TRANS-REF-ID       TO HIS-REF-ID
+                 MOVE WS-TRANS-MEMO         TO HIS-MEMO
+                 MOVE WS-TRANS-CHANNEL      TO HIS-CHANNEL
                  WRITE HISTORY-RECORD
-                ADD 1 TO WS-HIST-COUNTER 
-                ADD 1 TO WS-HIST-COUNTER2 
+                ADD 1 TO WS-HIST-COUNTER
+                ADD 1 TO WS-HIST-COUNTER2
+                ADD WS-TRANS-AMOUNT TO WS-HIS-SUM
+                 MOVE "A" TO TRANS-STATUS
+                 REWRITE TRANSACTION-RECORD
+                END-IF
               END-READ
 
            END-PERFORM
@@ -339,36 +859,47 @@
 
           MOVE 'N' TO END-OF-FILE
           OPEN INPUT CUSTOMER-FILE.
+          OPEN OUTPUT CUSTOMER-PRINT-FILE.
            IF FILE-STATUS = "00"
            DISPLAY "The Customers"
            DISPLAY " "
            DISPLAY LABELS1
+           MOVE LABELS1 TO CUSTOMER-PRINT-LINE
+           WRITE CUSTOMER-PRINT-LINE
            PERFORM UNTIL END-OF-FILE = 'Y'
-                     
+
             READ CUSTOMER-FILE INTO CUS-RECORD
-             AT END 
+             AT END
               MOVE 'Y' TO END-OF-FILE
-             
-             NOT AT END 
-             DISPLAY CUS-ACCOUNT-NUM  " " CUS-ACCOUNT-NAMES " " 
+
+             NOT AT END
+             DISPLAY CUS-ACCOUNT-NUM  " " CUS-ACCOUNT-NAMES " "
+                    CUS-ACCOUNT-TYPE " " CUS-ACCOUNT-BALANCE
+             STRING CUS-ACCOUNT-NUM  " " CUS-ACCOUNT-NAMES " "
                     CUS-ACCOUNT-TYPE " " CUS-ACCOUNT-BALANCE
+                    DELIMITED BY SIZE INTO CUSTOMER-PRINT-LINE
+             WRITE CUSTOMER-PRINT-LINE
 
             END-READ
            END-PERFORM
            END-IF
           CLOSE CUSTOMER-FILE.
+          CLOSE CUSTOMER-PRINT-FILE.
        EXIT.
-          
+
 
        DISPLAY-TRANSACTION.
 
           MOVE 'N' TO END-OF-FILE
           OPEN INPUT TRANSACTION-FILE.
+          OPEN OUTPUT TRANSACTION-PRINT-FILE.
            IF FILE-STATUS1 = "00"
             DISPLAY " "
            DISPLAY "The Transactions"
            DISPLAY LABELS2
-           PERFORM UNTIL END-OF-FILE = 'Y'    
+           MOVE LABELS2 TO TRANSACTION-PRINT-LINE
+           WRITE TRANSACTION-PRINT-LINE
+           PERFORM UNTIL END-OF-FILE = 'Y'
               READ TRANSACTION-FILE INTO WS-TRANSACTION-RECORD
                 AT END
                  MOVE "Y" TO END-OF-FILE
@@ -376,33 +907,51 @@
                   DISPLAY WS-TRANSACTION-DATE " " WS-TRANS-ID  " "
                    WS-TRANS-ACCOUNT-NUM " " WS-TRANS-ACCOUNT-TYPE " "
                    WS-TRANS-TYPE " " WS-TRANS-AMOUNT " " WS-HASH-TOTAL
+                   " " WS-TRANS-CHANNEL " " WS-TRANS-MEMO
+                  STRING WS-TRANSACTION-DATE " " WS-TRANS-ID  " "
+                   WS-TRANS-ACCOUNT-NUM " " WS-TRANS-ACCOUNT-TYPE " "
+                   WS-TRANS-TYPE " " WS-TRANS-AMOUNT " " WS-HASH-TOTAL
+                   " " WS-TRANS-CHANNEL " " WS-TRANS-MEMO
+                   DELIMITED BY SIZE INTO TRANSACTION-PRINT-LINE
+                  WRITE TRANSACTION-PRINT-LINE
               END-READ
            END-PERFORM
            END-IF
           CLOSE TRANSACTION-FILE.
-      
+          CLOSE TRANSACTION-PRINT-FILE.
+
        EXIT.
        
        DISPLAY-TRANSACTION-HISTORY.
 
           MOVE 'N' TO END-OF-FILE
           OPEN INPUT HISTORY-FILE.
+          OPEN OUTPUT HISTORY-PRINT-FILE.
            IF FILE-STATUS2 = "00"
             DISPLAY " "
            DISPLAY "The Transactions History"
            DISPLAY " "
            DISPLAY LABELS3
-           PERFORM UNTIL END-OF-FILE = 'Y'    
+           MOVE LABELS3 TO HISTORY-PRINT-LINE
+           WRITE HISTORY-PRINT-LINE
+           PERFORM UNTIL END-OF-FILE = 'Y'
               READ HISTORY-FILE INTO WS-HISTORY-RECORD
                 AT END
                  MOVE 'Y' TO END-OF-FILE
                 NOT AT END
                  DISPLAY WS-HIS-ACCOUNT-NUM  " " WS-HIS-TRANSACTION-DATE
-                   " " WS-HIS-ACCOUNT-TYPE " " WS-HIS-TRANS-AMOUNT          
+                   " " WS-HIS-ACCOUNT-TYPE " " WS-HIS-TRANS-AMOUNT
+                   " " WS-HIS-CHANNEL " " WS-HIS-MEMO
+                 STRING WS-HIS-ACCOUNT-NUM  " " WS-HIS-TRANSACTION-DATE
+                   " " WS-HIS-ACCOUNT-TYPE " " WS-HIS-TRANS-AMOUNT
+                   " " WS-HIS-CHANNEL " " WS-HIS-MEMO
+                   DELIMITED BY SIZE INTO HISTORY-PRINT-LINE
+                 WRITE HISTORY-PRINT-LINE
               END-READ
            END-PERFORM
            END-IF
-          CLOSE HISTORY-FILE.  
+          CLOSE HISTORY-FILE.
+          CLOSE HISTORY-PRINT-FILE.
        EXIT.
        
        KEYS-FILE-CHECK.
@@ -412,17 +961,317 @@
          IF FILE-STATUS3 = "00"
              CONTINUE
 
-         ELSE IF FILE-STATUS3 = "35"           
-              OPEN OUTPUT KEYS    
+         ELSE IF FILE-STATUS3 = "35"
+              OPEN OUTPUT KEYS
                 MOVE   1   TO KEYS-ID
                 MOVE   0   TO KEYS-VALUE
                 WRITE KEYS-RECORD
-              CLOSE KEYS         
+              CLOSE KEYS
           ELSE
           DISPLAY "Error opening file. FILE STATUS: " FILE-STATUS3
-             
+
           END-IF
 
+        MOVE "KEEPING.dat"        TO AUDIT-FILE-NAME
+        MOVE FILE-STATUS3         TO AUDIT-FILE-STATUS
+        MOVE "KEYS FILE CHECKED"  TO AUDIT-MESSAGE
+        PERFORM WRITE-AUDIT-LOG
+
          CLOSE KEYS.
         EXIT.
 
+       PARM-FILE-CHECK.
+
+        OPEN INPUT PARM-FILE.
+
+         IF FILE-STATUS4 = "00"
+            READ PARM-FILE INTO WS-PARM-RECORD
+              AT END
+                DISPLAY "PARM-FILE is empty. Using default retention."
+              NOT AT END
+                CONTINUE
+            END-READ
+            CLOSE PARM-FILE
+            MOVE "projectParmFile.dat" TO AUDIT-FILE-NAME
+            MOVE FILE-STATUS4          TO AUDIT-FILE-STATUS
+            MOVE "PARM-FILE READ"      TO AUDIT-MESSAGE
+            PERFORM WRITE-AUDIT-LOG
+
+         ELSE IF FILE-STATUS4 = "35"
+          DISPLAY "PARM-FILE          "
+                       ": Not found. Using default retention days."
+               CLOSE PARM-FILE
+               OPEN OUTPUT PARM-FILE
+                MOVE 100 TO WS-PARM-HIST-RETENTION-DAYS
+                MOVE -500.00 TO WS-PARM-OVERDRAFT-FLOOR
+                MOVE 0.0005 TO WS-PARM-INTEREST-RATE
+                MOVE 365 TO WS-PARM-DORMANT-DAYS
+                MOVE 20 TO WS-PARM-ACCOUNT-COUNT
+                MOVE 50 TO WS-PARM-TRANS-RATE-PCT
+                MOVE 50 TO WS-PARM-WITHDRAWAL-PCT
+                MOVE 3 TO WS-PARM-MAX-TRANS-PER-CUST
+                MOVE "ABSA" TO WS-PARM-PRINT-BANK-NAME
+                MOVE "PROD" TO WS-PARM-PRINT-ENV-TAG
+                MOVE WS-PARM-RECORD TO PARM-RECORD
+                WRITE PARM-RECORD
+               CLOSE PARM-FILE
+            MOVE "projectParmFile.dat" TO AUDIT-FILE-NAME
+            MOVE FILE-STATUS4          TO AUDIT-FILE-STATUS
+            MOVE "PARM-FILE NOT FOUND, DEFAULTED" TO AUDIT-MESSAGE
+            PERFORM WRITE-AUDIT-LOG
+          ELSE
+          DISPLAY "Error opening file. FILE STATUS: " FILE-STATUS4
+             CLOSE PARM-FILE
+            MOVE "projectParmFile.dat" TO AUDIT-FILE-NAME
+            MOVE FILE-STATUS4          TO AUDIT-FILE-STATUS
+            MOVE "ERROR OPENING PARM-FILE" TO AUDIT-MESSAGE
+            PERFORM WRITE-AUDIT-LOG
+           END-IF.
+        EXIT.
+
+
+       END-OF-JOB-REPORT.
+
+        PERFORM SPACING
+        DISPLAY "========================================"
+        DISPLAY "   END OF RUN - BATCH STATISTICS REPORT"
+        DISPLAY "========================================"
+        DISPLAY "CUSTOMERS LOADED FROM ARCHIVE : "
+                WS-CUST-LOADED-COUNT
+        DISPLAY "CUSTOMERS REJECTED ON LOAD    : "
+                WS-CUST-REJECT-COUNT
+        DISPLAY "TRANSACTIONS POSTED           : "
+                WS-HASH-TOTAL-TEMP
+        DISPLAY "HISTORY RECORDS WRITTEN       : "
+                WS-HIST-COUNTER2
+        DISPLAY "HISTORY AMOUNT POSTED         : "
+                WS-HIS-SUM
+        DISPLAY "HISTORY RECORDS PURGED        : "
+                WS-PURGE-COUNT
+        DISPLAY "TRANSACTIONS SUSPENDED        : "
+                WS-SUSPENSE-COUNT
+        DISPLAY "========================================"
+       EXIT.
+
+       CHECKPOINT-FILE-CHECK.
+
+        MOVE 0 TO WS-CHKPT-LAST-STEP
+        OPEN INPUT CHECKPOINT-FILE
+
+         IF FILE-STATUS8 = "00"
+            READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+              AT END
+                CONTINUE
+              NOT AT END
+                MOVE CHKPT-LAST-STEP TO WS-CHKPT-LAST-STEP
+                IF WS-CHKPT-LAST-STEP > 0
+                   DISPLAY "RESTARTING AFTER STEP " WS-CHKPT-LAST-STEP
+                END-IF
+            END-READ
+            CLOSE CHECKPOINT-FILE
+
+         ELSE IF FILE-STATUS8 = "35"
+            CLOSE CHECKPOINT-FILE
+         ELSE
+            DISPLAY "Error opening file. FILE STATUS: " FILE-STATUS8
+            CLOSE CHECKPOINT-FILE
+         END-IF.
+       EXIT.
+
+       SAVE-CHECKPOINT.
+
+        OPEN OUTPUT CHECKPOINT-FILE
+         MOVE WS-CHKPT-LAST-STEP TO CHKPT-LAST-STEP
+         WRITE CHECKPOINT-RECORD
+        CLOSE CHECKPOINT-FILE.
+       EXIT.
+
+       VALIDATE-CUSTOMER-LOAD.
+
+        MOVE "Y" TO WS-CUST-EDIT-VALID
+        MOVE SPACES TO WS-CUST-REJECT-REASON
+
+        IF CUS-ACCOUNT-NUM = 0
+           MOVE "N" TO WS-CUST-EDIT-VALID
+           MOVE "MISSING ACCOUNT NUMBER" TO WS-CUST-REJECT-REASON
+        ELSE IF CUS-ACCOUNT-NAMES = SPACES
+           MOVE "N" TO WS-CUST-EDIT-VALID
+           MOVE "MISSING ACCOUNT NAME" TO WS-CUST-REJECT-REASON
+        ELSE IF NOT CUS-TYPE-VALID
+           MOVE "N" TO WS-CUST-EDIT-VALID
+           MOVE "INVALID ACCOUNT TYPE" TO WS-CUST-REJECT-REASON
+        ELSE IF CUS-ACCOUNT-BALANCE < WS-CUST-MIN-BALANCE OR
+                CUS-ACCOUNT-BALANCE > WS-CUST-MAX-BALANCE
+           MOVE "N" TO WS-CUST-EDIT-VALID
+           MOVE "BALANCE OUT OF RANGE" TO WS-CUST-REJECT-REASON
+        END-IF.
+       EXIT.
+
+       ARCHIVE-TO-STATEMENT.
+
+        MOVE HARC-ACCOUNT-NUM TO STMT-ACCOUNT-NUM
+        COMPUTE WS-STMT-PERIOD = (HARC-YEAR * 100) + HARC-MONTH
+        MOVE WS-STMT-PERIOD   TO STMT-PERIOD
+
+        READ STATEMENT-ARCHIVE-FILE
+          KEY IS STMT-KEY
+          INVALID KEY
+            MOVE 0 TO STMT-TRANS-COUNT
+            MOVE 0 TO STMT-PERIOD-TOTAL
+            ADD 1 TO STMT-TRANS-COUNT
+            MOVE HARC-DAY TO STMT-TRANS-DAY(STMT-TRANS-COUNT)
+            MOVE HARC-TRANS-AMOUNT
+                 TO STMT-TRANS-AMOUNT(STMT-TRANS-COUNT)
+            ADD HARC-TRANS-AMOUNT TO STMT-PERIOD-TOTAL
+            WRITE STATEMENT-ARCHIVE-RECORD
+          NOT INVALID KEY
+            IF STMT-TRANS-COUNT < 50
+              ADD 1 TO STMT-TRANS-COUNT
+              MOVE HARC-DAY TO STMT-TRANS-DAY(STMT-TRANS-COUNT)
+              MOVE HARC-TRANS-AMOUNT
+                   TO STMT-TRANS-AMOUNT(STMT-TRANS-COUNT)
+            END-IF
+            ADD HARC-TRANS-AMOUNT TO STMT-PERIOD-TOTAL
+            REWRITE STATEMENT-ARCHIVE-RECORD
+        END-READ.
+       EXIT.
+
+       WRITE-AUDIT-LOG.
+
+        ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+        ACCEPT AUDIT-TIME FROM TIME
+        MOVE "projMainProg" TO AUDIT-PROGRAM-NAME
+        OPEN EXTEND AUDIT-FILE
+         WRITE AUDIT-RECORD
+        CLOSE AUDIT-FILE.
+       EXIT.
+
+       SUM-CUSTOMER-BALANCES.
+
+        MOVE 0 TO WS-RECON-TOTAL-NOW
+        MOVE 'N' TO END-OF-FILE
+        OPEN INPUT CUSTOMER-FILE
+         IF FILE-STATUS = "00"
+           PERFORM UNTIL END-OF-FILE = 'Y'
+            READ CUSTOMER-FILE INTO CUS-RECORD
+             AT END
+              MOVE 'Y' TO END-OF-FILE
+             NOT AT END
+              ADD CUS-ACCOUNT-BALANCE TO WS-RECON-TOTAL-NOW
+            END-READ
+           END-PERFORM
+         END-IF
+        CLOSE CUSTOMER-FILE.
+       EXIT.
+
+       RECONCILIATION-REPORT.
+
+        COMPUTE WS-RECON-NET-CHANGE =
+                WS-RECON-BALANCE-AFTER - WS-RECON-BALANCE-BEFORE
+        COMPUTE WS-RECON-VARIANCE =
+                WS-RECON-NET-CHANGE - WS-RECON-POSTED-TOTAL
+
+        ACCEPT INPUT-DATE FROM DATE YYYYMMDD
+        STRING "RECON-"   DELIMITED BY SIZE
+               YEAR-IN     DELIMITED BY SIZE
+               MONTH-IN    DELIMITED BY SIZE
+               DAY-IN      DELIMITED BY SIZE
+               ".dat"      DELIMITED BY SIZE
+               INTO WS-RECON-FILENAME
+        END-STRING
+
+        OPEN OUTPUT RECONCILIATION-FILE
+         MOVE INPUT-DATE               TO RECON-DATE
+         MOVE WS-RECON-BALANCE-BEFORE  TO RECON-BALANCE-BEFORE
+         MOVE WS-RECON-BALANCE-AFTER   TO RECON-BALANCE-AFTER
+         MOVE WS-RECON-NET-CHANGE      TO RECON-NET-CHANGE
+         MOVE WS-RECON-POSTED-TOTAL    TO RECON-POSTED-TOTAL
+         MOVE WS-RECON-VARIANCE        TO RECON-VARIANCE
+         WRITE RECONCILIATION-RECORD
+        CLOSE RECONCILIATION-FILE
+
+        PERFORM SPACING
+        DISPLAY "GL RECONCILIATION (" WS-RECON-FILENAME ")"
+        DISPLAY "CUSTOMER BALANCE BEFORE RUN  : "
+                WS-RECON-BALANCE-BEFORE
+        DISPLAY "CUSTOMER BALANCE AFTER RUN   : "
+                WS-RECON-BALANCE-AFTER
+        DISPLAY "NET CHANGE IN BALANCES       : "
+                WS-RECON-NET-CHANGE
+        DISPLAY "TRANSACTION AMOUNTS POSTED   : "
+                WS-RECON-POSTED-TOTAL
+
+         IF WS-RECON-VARIANCE = 0
+            DISPLAY "GL RECONCILES - NO VARIANCE."
+         ELSE
+            DISPLAY "GL VARIANCE DETECTED: " WS-RECON-VARIANCE
+            OPEN EXTEND EXCEPTION-FILE
+            MOVE INPUT-DATE              TO EXCP-DATE
+            MOVE WS-RECON-NET-CHANGE     TO EXCP-HASH-EXPECTED
+            MOVE WS-RECON-POSTED-TOTAL   TO EXCP-HASH-ACTUAL
+            MOVE "GL RECONCILIATION VARIANCE" TO EXCP-DESCRIPTION
+            WRITE EXCEPTION-RECORD
+            CLOSE EXCEPTION-FILE
+         END-IF.
+       EXIT.
+
+       TRIAL-BALANCE-REPORT.
+
+        MOVE 0 TO WS-TB-DEBIT-TOTAL
+        MOVE 0 TO WS-TB-CREDIT-TOTAL
+        MOVE 0 TO WS-TB-SAVINGS-TOTAL
+        MOVE 0 TO WS-TB-LOAN-TOTAL
+        ACCEPT INPUT-DATE FROM DATE YYYYMMDD
+        STRING "TRIALBAL-" DELIMITED BY SIZE
+               YEAR-IN     DELIMITED BY SIZE
+               MONTH-IN    DELIMITED BY SIZE
+               DAY-IN      DELIMITED BY SIZE
+               ".dat"      DELIMITED BY SIZE
+               INTO WS-TRIAL-BALANCE-FILENAME
+        END-STRING
+
+        MOVE 'N' TO END-OF-FILE
+        OPEN INPUT CUSTOMER-FILE
+         IF FILE-STATUS = "00"
+           PERFORM UNTIL END-OF-FILE = 'Y'
+            READ CUSTOMER-FILE INTO CUS-RECORD
+             AT END
+              MOVE 'Y' TO END-OF-FILE
+             NOT AT END
+              EVALUATE CUS-ACCOUNT-TYPE
+                WHEN "DEBIT "
+                  ADD CUS-ACCOUNT-BALANCE TO WS-TB-DEBIT-TOTAL
+                WHEN "CREDIT"
+                  ADD CUS-ACCOUNT-BALANCE TO WS-TB-CREDIT-TOTAL
+                WHEN "SAVINGS"
+                  ADD CUS-ACCOUNT-BALANCE TO WS-TB-SAVINGS-TOTAL
+                WHEN "LOAN"
+                  ADD CUS-ACCOUNT-BALANCE TO WS-TB-LOAN-TOTAL
+              END-EVALUATE
+            END-READ
+           END-PERFORM
+         END-IF
+        CLOSE CUSTOMER-FILE
+
+        OPEN OUTPUT TRIAL-BALANCE-FILE
+         MOVE "DEBIT "         TO TB-ACCOUNT-TYPE
+         MOVE WS-TB-DEBIT-TOTAL TO TB-TOTAL-BALANCE
+         WRITE TRIAL-BALANCE-RECORD
+         MOVE "CREDIT"          TO TB-ACCOUNT-TYPE
+         MOVE WS-TB-CREDIT-TOTAL TO TB-TOTAL-BALANCE
+         WRITE TRIAL-BALANCE-RECORD
+         MOVE "SAVINGS"         TO TB-ACCOUNT-TYPE
+         MOVE WS-TB-SAVINGS-TOTAL TO TB-TOTAL-BALANCE
+         WRITE TRIAL-BALANCE-RECORD
+         MOVE "LOAN"            TO TB-ACCOUNT-TYPE
+         MOVE WS-TB-LOAN-TOTAL   TO TB-TOTAL-BALANCE
+         WRITE TRIAL-BALANCE-RECORD
+        CLOSE TRIAL-BALANCE-FILE
+
+        PERFORM SPACING
+        DISPLAY "TRIAL BALANCE SNAPSHOT (" WS-TRIAL-BALANCE-FILENAME ")"
+        DISPLAY "DEBIT   TOTAL : " WS-TB-DEBIT-TOTAL
+        DISPLAY "CREDIT  TOTAL : " WS-TB-CREDIT-TOTAL
+        DISPLAY "SAVINGS TOTAL : " WS-TB-SAVINGS-TOTAL
+        DISPLAY "LOAN    TOTAL : " WS-TB-LOAN-TOTAL
+       EXIT.
