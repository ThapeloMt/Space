@@ -0,0 +1,4 @@
+      *Trial-Balance Snapshot Databook
+       01 TRIAL-BALANCE-RECORD.
+        05 TB-ACCOUNT-TYPE         PIC X(7).
+        05 TB-TOTAL-BALANCE        PIC S9(10)V99.
