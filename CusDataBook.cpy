@@ -0,0 +1,11 @@
+      *Customer Databook (CUSTOMERSDATA archive view)
+       01 ARCHIVE-CUSTOMER-RECORD.
+        05 ARCH-ACCOUNT-NUM         PIC 9(10).
+        05 ARCH-ACCOUNT-NAMES       PIC X(50).
+        05 ARCH-ACCOUNT-TYPE        PIC X(7).
+        05 ARCH-ACCOUNT-BALANCE     PIC S9(8)V99.
+        05 ARCH-ACCOUNT-STATUS      PIC X(1).
+           88 ARCH-ACCOUNT-ACTIVE   VALUE "A".
+           88 ARCH-ACCOUNT-CLOSED   VALUE "C".
+           88 ARCH-ACCOUNT-FROZEN   VALUE "F".
+        05 ARCH-BRANCH-CODE         PIC X(05).
