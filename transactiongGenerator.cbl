@@ -7,24 +7,67 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT TRANSACTION-FILE ASSIGN TO 'projectTRANSACTIONFile.dat'
-         ORGANISATION IS INDEXED
+         ORGANIZATION IS INDEXED
           ACCESS MODE IS DYNAMIC
            RECORD KEY IS TRANS-ID
+           ALTERNATE RECORD KEY IS TRANS-ACCOUNT-NUM WITH DUPLICATES
             FILE STATUS IS FILE-STATUS.
 
        SELECT CUSTOMERSDATA ASSIGN TO 'CUSTOMER.txt'
          ORGANIZATION IS LINE SEQUENTIAL
           ACCESS MODE IS SEQUENTIAL.
 
+       SELECT KEYS ASSIGN TO 'KEEPING.dat'
+           ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+             RECORD KEY IS KEYS-ID
+              FILE STATUS IS FILE-STATUS1.
+
+       SELECT PARM-FILE ASSIGN TO 'projectParmFile.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS2.
+
+       SELECT AUDIT-FILE ASSIGN TO 'projectAuditLog.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS3.
+
        DATA DIVISION.
        FILE SECTION.
        FD TRANSACTION-FILE.
        COPY projectTranDataBook.
        FD  CUSTOMERSDATA.
        COPY projectCusDataBook.
+       FD KEYS.
+       01 KEYS-RECORD.
+        05 KEYS-ID        PIC 9(5).
+        05 KEYS-VALUE     PIC 9(10).
+
+       FD PARM-FILE.
+       COPY projectParmDataBook.
+
+       FD AUDIT-FILE.
+       COPY projectAuditDataBook.
 
        WORKING-STORAGE SECTION.
        01 FILE-STATUS      PIC  XX.
+       01 FILE-STATUS1     PIC  XX.
+       01 FILE-STATUS2     PIC  XX.
+       01 FILE-STATUS3     PIC  XX.
+       01 WS-PARM-RECORD.
+        05 WS-PARM-HIST-RETENTION-DAYS PIC 9(5).
+        05 WS-PARM-OVERDRAFT-FLOOR     PIC S9(8)V99.
+        05 WS-PARM-INTEREST-RATE       PIC 9V9(4).
+        05 WS-PARM-DORMANT-DAYS        PIC 9(5).
+        05 WS-PARM-ACCOUNT-COUNT       PIC 9(5).
+        05 WS-PARM-TRANS-RATE-PCT      PIC 9(3) VALUE 50.
+        05 WS-PARM-WITHDRAWAL-PCT      PIC 9(3) VALUE 50.
+        05 WS-PARM-MAX-TRANS-PER-CUST  PIC 9(2) VALUE 3.
+       01 WS-KEYS-RECORD.
+        05 WS-KEYS-ID        PIC 9(5).
+        05 WS-KEYS-VALUE     PIC 9(10).
+       01 WS-TRANS-ID-COUNTER PIC 9(5) VALUE 1.
        COPY pojCusRecordBook.
        COPY CUS-TRANSACTIONS.
        01 END-OF-FILE                PIC X VALUE "N".
@@ -35,19 +78,35 @@
        01  Random-Number    PIC 9(1)V9(9) VALUE 0.
        01  Scaled-Random-Number PIC 9(3) VALUE 0.
        01  Scaled-Random-AMOUNT PIC S9(7)V9(2).
-       01  WS-CUSTOMER-COUNTER   PIC 9(2) VALUE 1.
-       01  WS-HASH-TOTALS        PIC 9(2) VALUE 1.
+       01  WS-HASH-TOTALS        PIC S9(9)V99 VALUE 0.
+       01  WS-BATCH-ID           PIC X(10).
+       01  Scaled-Random-Channel PIC 9(1) VALUE 0.
+       01  Scaled-Random-Category PIC 9(1) VALUE 0.
+       01  WS-TRANS-COUNT        PIC 9(2) VALUE 0.
+       01  WS-TRANS-SEQ          PIC 9(2) VALUE 0.
+
+       LINKAGE SECTION.
+       01  LS-BATCH-ID           PIC X(10).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-BATCH-ID.
 
            PERFORM TRANSACTION-FILE-CHECK.
+           PERFORM KEYS-FILE-CHECK.
+           PERFORM READ-TRANSACTION-PARMS.
            ACCEPT CURRENT-DATES FROM DATE  YYYYMMDD.
+           IF LS-BATCH-ID = SPACES OR LOW-VALUES
+             DISPLAY "Enter batch id for this feed (e.g. BRANCH01): "
+             ACCEPT WS-BATCH-ID
+           ELSE
+             MOVE LS-BATCH-ID TO WS-BATCH-ID
+           END-IF.
            PERFORM TRANSACTION-MACHINE.
+           PERFORM SAVE-TRANS-ID-COUNTER.
            DISPLAY " ". 
            DISPLAY " ". 
            PERFORM TRANSACTION-DISPLAY.
 
-           STOP RUN.
+           GOBACK.
 
        TRANSACTION-FILE-CHECK.
            
@@ -55,31 +114,131 @@
 
          IF FILE-STATUS = "00"
            DISPLAY "TRANSACTION-FILE exists and opened successfully."
-             
+           MOVE "projectTRANSACTIONFile.dat" TO AUDIT-FILE-NAME
+           MOVE FILE-STATUS                  TO AUDIT-FILE-STATUS
+           MOVE "TRANSACTION-FILE OPENED OK" TO AUDIT-MESSAGE
+           PERFORM WRITE-AUDIT-LOG
+
          ELSE IF FILE-STATUS = "35"
            DISPLAY "TRANSACTION-FILE   "
                        ": doesn't exist. File being created..."
-               
+
                OPEN OUTPUT TRANSACTION-FILE
                    CONTINUE
                CLOSE TRANSACTION-FILE
+           MOVE "projectTRANSACTIONFile.dat" TO AUDIT-FILE-NAME
+           MOVE FILE-STATUS                  TO AUDIT-FILE-STATUS
+           MOVE "TRANSACTION-FILE NOT FOUND, GENERATING"
+                TO AUDIT-MESSAGE
+           PERFORM WRITE-AUDIT-LOG
 
           ELSE
            DISPLAY "Error opening file. FILE STATUS: " FILE-STATUS
-             
+           MOVE "projectTRANSACTIONFile.dat" TO AUDIT-FILE-NAME
+           MOVE FILE-STATUS                  TO AUDIT-FILE-STATUS
+           MOVE "ERROR OPENING TRANSACTION-FILE" TO AUDIT-MESSAGE
+           PERFORM WRITE-AUDIT-LOG
+
           END-IF.
 
         CLOSE TRANSACTION-FILE.
 
         EXIT.
 
+       KEYS-FILE-CHECK.
+
+        MOVE 1 TO WS-TRANS-ID-COUNTER
+        OPEN I-O KEYS.
+
+         IF FILE-STATUS1 = "00"
+            MOVE 2 TO KEYS-ID
+            READ KEYS INTO WS-KEYS-RECORD
+               KEY IS KEYS-ID
+               INVALID KEY
+                 MOVE 2 TO KEYS-ID
+                 MOVE 1 TO KEYS-VALUE
+                 WRITE KEYS-RECORD
+               NOT INVALID KEY
+                 IF WS-KEYS-VALUE > 0
+                   MOVE WS-KEYS-VALUE TO WS-TRANS-ID-COUNTER
+                 END-IF
+            END-READ
+
+         ELSE IF FILE-STATUS1 = "35"
+           CLOSE KEYS
+           OPEN OUTPUT KEYS
+             MOVE 2 TO KEYS-ID
+             MOVE 1 TO KEYS-VALUE
+             WRITE KEYS-RECORD
+
+          ELSE
+           DISPLAY "Error opening KEYS file. FILE STATUS: "
+                   FILE-STATUS1
+         END-IF.
+
+        MOVE "KEEPING.dat"     TO AUDIT-FILE-NAME
+        MOVE FILE-STATUS1      TO AUDIT-FILE-STATUS
+        MOVE "KEYS FILE CHECKED" TO AUDIT-MESSAGE
+        PERFORM WRITE-AUDIT-LOG
+
+        CLOSE KEYS.
+
+        EXIT.
+
+       READ-TRANSACTION-PARMS.
+
+         OPEN INPUT PARM-FILE
+          IF FILE-STATUS2 = "00"
+            READ PARM-FILE INTO WS-PARM-RECORD
+              AT END
+               CONTINUE
+              NOT AT END
+               CONTINUE
+            END-READ
+            CLOSE PARM-FILE
+            MOVE "projectParmFile.dat" TO AUDIT-FILE-NAME
+            MOVE FILE-STATUS2          TO AUDIT-FILE-STATUS
+            MOVE "PARM-FILE READ"      TO AUDIT-MESSAGE
+            PERFORM WRITE-AUDIT-LOG
+          ELSE
+            DISPLAY "PARM-FILE not available, using default mix."
+            MOVE "projectParmFile.dat" TO AUDIT-FILE-NAME
+            MOVE FILE-STATUS2          TO AUDIT-FILE-STATUS
+            MOVE "PARM-FILE NOT AVAILABLE" TO AUDIT-MESSAGE
+            PERFORM WRITE-AUDIT-LOG
+          END-IF
+
+          IF WS-PARM-TRANS-RATE-PCT = 0
+             MOVE 50 TO WS-PARM-TRANS-RATE-PCT
+          END-IF
+          IF WS-PARM-WITHDRAWAL-PCT = 0
+             MOVE 50 TO WS-PARM-WITHDRAWAL-PCT
+          END-IF
+          IF WS-PARM-MAX-TRANS-PER-CUST = 0
+             MOVE 3 TO WS-PARM-MAX-TRANS-PER-CUST
+          END-IF.
+        EXIT.
+
+       SAVE-TRANS-ID-COUNTER.
+
+        OPEN I-O KEYS
+           MOVE 2 TO KEYS-ID
+           READ KEYS INTO WS-KEYS-RECORD
+              KEY IS KEYS-ID
+              INVALID KEY
+                MOVE 2 TO KEYS-ID
+                MOVE WS-TRANS-ID-COUNTER TO KEYS-VALUE
+                WRITE KEYS-RECORD
+              NOT INVALID KEY
+                MOVE WS-TRANS-ID-COUNTER TO KEYS-VALUE
+                REWRITE KEYS-RECORD
+           END-READ
+        CLOSE KEYS.
+
+        EXIT.
+
        TRANSACTION-MACHINE.
-         
-         OPEN OUTPUT TRANSACTION-FILE
-             CONTINUE
-         CLOSE TRANSACTION-FILE
 
-           
          OPEN I-O TRANSACTION-FILE
 
            OPEN INPUT CUSTOMERSDATA
@@ -91,37 +250,22 @@
                  MOVE "Y" TO END-OF-FILE
                 NOT AT END
                  COMPUTE Random-Number = FUNCTION RANDOM
-                 COMPUTE Scaled-Random-Number = Random-Number * 2
+                 COMPUTE Scaled-Random-Number = Random-Number * 100
 
-                  EVALUATE Scaled-Random-Number
-                   WHEN 0 
+                  EVALUATE TRUE
+                   WHEN Scaled-Random-Number NOT <
+                        WS-PARM-TRANS-RATE-PCT
                      CONTINUE
-                   WHEN 1
-                     MOVE CURRENT-DATES TO TRANSACTION-DATE
-                     MOVE WS-CUSTOMER-COUNTER TO TRANS-ID
-                     MOVE CUS-ACCOUNT-NUM TO TRANS-ACCOUNT-NUM
-                     MOVE CUS-ACCOUNT-TYPE TO TRANS-ACCOUNT-TYPE
-                       
-                      COMPUTE Random-Number = FUNCTION RANDOM
-                      COMPUTE Scaled-Random-Number = Random-Number * 2 
-                       EVALUATE Scaled-Random-Number
-                        WHEN 0 
-                         MOVE "DEP" TO TRANS-TYPE 
-                        WHEN 1
-                         MOVE "WIT" TO TRANS-TYPE 
-                       END-EVALUATE
-
+                   WHEN OTHER
                      COMPUTE Random-Number = FUNCTION RANDOM
-                    COMPUTE Scaled-Random-AMOUNT = Random-Number *100000
-                       IF TRANS-TYPE = "WIT"
-                           MULTIPLY -1 BY Scaled-Random-AMOUNT
-                       END-IF
-                       
-                     MOVE Scaled-Random-AMOUNT TO TRANS-AMOUNT
-                     MOVE WS-HASH-TOTALS TO HASH-TOTALS 
-                     ADD 1 TO WS-CUSTOMER-COUNTER
-                     ADD 1 TO WS-HASH-TOTALS
-                      WRITE TRANSACTION-RECORD
+                     COMPUTE WS-TRANS-COUNT =
+                             (Random-Number *
+                              WS-PARM-MAX-TRANS-PER-CUST) + 1
+
+                     PERFORM VARYING WS-TRANS-SEQ FROM 1 BY 1
+                             UNTIL WS-TRANS-SEQ > WS-TRANS-COUNT
+                       PERFORM GENERATE-ONE-TRANSACTION
+                     END-PERFORM
                   END-EVALUATE
               END-READ
             END-PERFORM
@@ -131,6 +275,69 @@
 
        EXIT.
 
+       GENERATE-ONE-TRANSACTION.
+
+           MOVE CURRENT-DATES TO TRANSACTION-DATE
+           MOVE WS-TRANS-ID-COUNTER TO TRANS-ID
+           MOVE CUS-ACCOUNT-NUM TO TRANS-ACCOUNT-NUM
+           MOVE CUS-ACCOUNT-TYPE TO TRANS-ACCOUNT-TYPE
+           MOVE CUS-BRANCH-CODE TO TRANS-BRANCH-CODE
+
+            COMPUTE Random-Number = FUNCTION RANDOM
+            COMPUTE Scaled-Random-Number =
+                    Random-Number * 100
+             EVALUATE TRUE
+              WHEN Scaled-Random-Number <
+                   WS-PARM-WITHDRAWAL-PCT
+               MOVE "WIT" TO TRANS-TYPE
+              WHEN OTHER
+               MOVE "DEP" TO TRANS-TYPE
+             END-EVALUATE
+
+           COMPUTE Random-Number = FUNCTION RANDOM
+           COMPUTE Scaled-Random-AMOUNT =
+                   Random-Number * 100000
+             IF TRANS-TYPE = "WIT"
+                 MULTIPLY -1 BY Scaled-Random-AMOUNT
+             END-IF
+
+           MOVE Scaled-Random-AMOUNT TO TRANS-AMOUNT
+           ADD TRANS-AMOUNT TO WS-HASH-TOTALS
+           MOVE WS-HASH-TOTALS TO HASH-TOTALS
+           MOVE WS-BATCH-ID TO TRANS-BATCH-ID
+
+           COMPUTE Random-Number = FUNCTION RANDOM
+           COMPUTE Scaled-Random-Channel =
+                   Random-Number * 3
+            EVALUATE Scaled-Random-Channel
+             WHEN 0 MOVE "ATM"    TO TRANS-CHANNEL
+             WHEN 1 MOVE "BRANCH" TO TRANS-CHANNEL
+             WHEN 2 MOVE "ONLINE" TO TRANS-CHANNEL
+            END-EVALUATE
+
+            EVALUATE TRANS-TYPE
+             WHEN "DEP" MOVE "Customer deposit" TO TRANS-MEMO
+             WHEN "WIT" PERFORM ASSIGN-SPEND-CATEGORY
+            END-EVALUATE
+
+           ADD 1 TO WS-TRANS-ID-COUNTER
+            WRITE TRANSACTION-RECORD.
+       EXIT.
+
+       ASSIGN-SPEND-CATEGORY.
+
+           COMPUTE Random-Number = FUNCTION RANDOM
+           COMPUTE Scaled-Random-Category =
+                   Random-Number * 5
+            EVALUATE Scaled-Random-Category
+             WHEN 0 MOVE "Groceries purchase"     TO TRANS-MEMO
+             WHEN 1 MOVE "Utilities payment"      TO TRANS-MEMO
+             WHEN 2 MOVE "ATM cash withdrawal"    TO TRANS-MEMO
+             WHEN 3 MOVE "Online shopping"        TO TRANS-MEMO
+             WHEN OTHER MOVE "Dining and restaurants" TO TRANS-MEMO
+            END-EVALUATE.
+       EXIT.
+
        TRANSACTION-DISPLAY.
          MOVE "N" TO END-OF-FILE  
          OPEN INPUT TRANSACTION-FILE
@@ -144,10 +351,20 @@
                   DISPLAY WS-TRANSACTION-DATE " " WS-TRANS-ID  " "
                    WS-TRANS-ACCOUNT-NUM " " WS-TRANS-ACCOUNT-TYPE " "
                    WS-TRANS-TYPE " " WS-TRANS-AMOUNT " " WS-HASH-TOTAL
+                   " " WS-TRANS-CHANNEL " " WS-TRANS-MEMO
               END-READ
             END-PERFORM
 
          CLOSE TRANSACTION-FILE
 
        EXIT.
-           
\ No newline at end of file
+
+       WRITE-AUDIT-LOG.
+
+         ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+         ACCEPT AUDIT-TIME FROM TIME
+         MOVE "TRANSACTIONS" TO AUDIT-PROGRAM-NAME
+         OPEN EXTEND AUDIT-FILE
+          WRITE AUDIT-RECORD
+         CLOSE AUDIT-FILE.
+       EXIT.
