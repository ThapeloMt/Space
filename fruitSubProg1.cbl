@@ -7,29 +7,38 @@
        FILE-CONTROL.
 
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 IDX                       PIC 9(2) VALUE 1.
+       01 WS-CATEG-PTR              PIC 9(4) VALUE 1.
+       01 WS-NAME-PTR               PIC 9(4) VALUE 1.
+
        LINKAGE SECTION.
        COPY fruitProgDatabook REPLACING FRUIT-TABLE BY BUSKET
-                                        FRUITS      BY ITEMS                               
-                                        CATEGORY    BY ITEM-CATEG                               
-                                        FRUIT-NAME  BY ITEM-NAME.
+                                        FRUITS      BY ITEMS
+                                        CATEGORY    BY ITEM-CATEG
+                                        FRUIT-NAME  BY ITEM-NAME
+                                        ITEM-COUNT  BY BASKET-COUNT.
 
-       PROCEDURE DIVISION USING BUSKET,CATEGORIZE,NAMING.
-           
-              UNSTRING CATEGORIZE DELIMITED BY SPACE
-                       INTO ITEM-CATEG(1)
-                            ITEM-CATEG(2)
-                            ITEM-CATEG(3)
-              END-UNSTRING
+       PROCEDURE DIVISION USING BUSKET,CATEGORIZE,NAMING,BASKET-COUNT.
 
-              UNSTRING NAMING     DELIMITED BY SPACES
-                       INTO ITEM-NAME(1)
-                            ITEM-NAME(2)
-                            ITEM-NAME(3)
-              END-UNSTRING
+              SET WS-CATEG-PTR TO 1
+              SET WS-NAME-PTR  TO 1
+              PERFORM VARYING IDX FROM 1 BY 1
+                      UNTIL IDX > BASKET-COUNT
+                UNSTRING CATEGORIZE DELIMITED BY SPACE
+                         INTO ITEM-CATEG(IDX)
+                         WITH POINTER WS-CATEG-PTR
+                END-UNSTRING
+                UNSTRING NAMING DELIMITED BY SPACE
+                         INTO ITEM-NAME(IDX)
+                         WITH POINTER WS-NAME-PTR
+                END-UNSTRING
+              END-PERFORM
 
                SET IDX TO 1
                 PERFORM SPACING
-                 PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 3 
+                 PERFORM VARYING IDX FROM 1 BY 1
+                         UNTIL IDX > BASKET-COUNT
                    DISPLAY ITEMS(IDX)
                  END-PERFORM
                 PERFORM SPACING
