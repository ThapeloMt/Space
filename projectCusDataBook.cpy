@@ -0,0 +1,11 @@
+      *Customer Databook
+       01 CUSTOMER-RECORD.
+        05 ACCOUNT-NUM             PIC 9(10).
+        05 ACCOUNT-NAMES           PIC X(50).
+        05 ACCOUNT-TYPE            PIC X(7).
+        05 ACCOUNT-BALANCE         PIC S9(8)V99.
+        05 ACCOUNT-STATUS          PIC X(1).
+           88 ACCOUNT-ACTIVE       VALUE "A".
+           88 ACCOUNT-CLOSED       VALUE "C".
+           88 ACCOUNT-FROZEN       VALUE "F".
+        05 BRANCH-CODE             PIC X(05).
