@@ -60,12 +60,18 @@
         05 ROW24 PIC X(100)
          VALUE "                     ==================               ".                                                             
         05 ROW25 PIC X(100)
-         VALUE "                           .==:==.                    ".                                                             
+         VALUE "                           .==:==.                    ".
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       COPY PrintConfigBook.
+
+       PROCEDURE DIVISION USING PRINT-CONFIG.
+
+           PERFORM DEFAULT-CONFIG
 
            PERFORM SPACING
-           DISPLAY "                 WELCOME TO ABSA BANKING MONITOR"
+           DISPLAY "        WELCOME TO " PRINT-BANK-NAME
+                   " BANKING MONITOR [" PRINT-ENV-TAG "]"
            DISPLAY " "
            DISPLAY ROW1
            DISPLAY ROW2
@@ -96,6 +102,15 @@
 
            GOBACK.
 
+       DEFAULT-CONFIG.
+           IF PRINT-BANK-NAME = SPACES
+               MOVE "ABSA" TO PRINT-BANK-NAME
+           END-IF
+           IF PRINT-ENV-TAG = SPACES
+               MOVE "PROD" TO PRINT-ENV-TAG
+           END-IF.
+       EXIT.
+
        SPACING.
            
            PERFORM 3 TIMES
