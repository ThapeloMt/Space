@@ -0,0 +1,78 @@
+      *Long-term statement-history inquiry utility
+      *Direct READ of STATEMENT-ARCHIVE-FILE by account number and
+      *statement period (YYYYMM), so a multi-year statement history
+      *request can be answered straight from the archive built up by
+      *projMainProg's HISTORY-FILE-CHECK/ARCHIVE-TO-STATEMENT
+      *processing, without digging back through repeatedly-purged
+      *history files.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. projStatementInquiry.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT STATEMENT-ARCHIVE-FILE ASSIGN TO 'projectStmtArchive.dat'
+           ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+               RECORD KEY IS  STMT-KEY
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STATEMENT-ARCHIVE-FILE.
+       COPY projectStmtArchiveBook.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS            PIC XX.
+       01  WS-LOOKUP-ACCOUNT-NUM  PIC 9(10).
+       01  WS-LOOKUP-PERIOD       PIC 9(6).
+       01  WS-LINE-INDEX          PIC 9(3).
+       01  WS-ANOTHER             PIC X VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT STATEMENT-ARCHIVE-FILE
+
+            IF FILE-STATUS NOT = "00"
+              DISPLAY "STATEMENT-ARCHIVE-FILE not available. "
+                      "FILE STATUS: " FILE-STATUS
+              STOP RUN
+            END-IF
+
+           PERFORM UNTIL WS-ANOTHER NOT = "Y" AND WS-ANOTHER NOT = "y"
+             PERFORM STATEMENT-INQUIRY
+             DISPLAY "Look up another statement period? (Y/N): "
+             ACCEPT WS-ANOTHER
+           END-PERFORM
+
+           CLOSE STATEMENT-ARCHIVE-FILE.
+         STOP RUN.
+
+       STATEMENT-INQUIRY.
+
+           DISPLAY "Enter account number: ".
+           ACCEPT WS-LOOKUP-ACCOUNT-NUM.
+           DISPLAY "Enter statement period (YYYYMM): ".
+           ACCEPT WS-LOOKUP-PERIOD.
+           MOVE WS-LOOKUP-ACCOUNT-NUM TO STMT-ACCOUNT-NUM.
+           MOVE WS-LOOKUP-PERIOD     TO STMT-PERIOD.
+
+           READ STATEMENT-ARCHIVE-FILE
+              KEY IS STMT-KEY
+              INVALID KEY
+                DISPLAY "No archived statement for "
+                        WS-LOOKUP-ACCOUNT-NUM
+                        " period " WS-LOOKUP-PERIOD
+              NOT INVALID KEY
+                DISPLAY "ACCOUNT          : " STMT-ACCOUNT-NUM
+                DISPLAY "PERIOD           : " STMT-PERIOD
+                DISPLAY "TRANSACTIONS     : " STMT-TRANS-COUNT
+                DISPLAY "PERIOD TOTAL     : " STMT-PERIOD-TOTAL
+                PERFORM VARYING WS-LINE-INDEX FROM 1 BY 1
+                        UNTIL WS-LINE-INDEX > STMT-TRANS-COUNT
+                  DISPLAY "  DAY " STMT-TRANS-DAY(WS-LINE-INDEX)
+                          "  AMOUNT " STMT-TRANS-AMOUNT(WS-LINE-INDEX)
+                END-PERFORM
+           END-READ.
+       EXIT.
