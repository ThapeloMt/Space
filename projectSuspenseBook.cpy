@@ -0,0 +1,10 @@
+      *Suspense/Reject Databook
+       01 SUSPENSE-RECORD.
+        05 SUSP-TRANS-ID           PIC 9(5).
+        05 SUSP-ACCOUNT-NUM        PIC 9(10).
+        05 SUSP-TRANS-DATE.
+         10 SUSP-YEAR              PIC 9(4).
+         10 SUSP-MONTH             PIC 9(2).
+         10 SUSP-DAY               PIC 9(2).
+        05 SUSP-TRANS-AMOUNT       PIC S9(6)V99.
+        05 SUSP-REASON             PIC X(40).
