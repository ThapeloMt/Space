@@ -0,0 +1,145 @@
+      *Negative-Balance / Overdrawn Accounts Exception Report
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. projOverdrawnReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CUSTOMER-FILE ASSIGN TO 'projectCusFile.dat'
+           ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+               RECORD KEY IS  ACCOUNT-NUM
+               ALTERNATE RECORD KEY IS ACCOUNT-NAMES WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS.
+
+       SELECT PARM-FILE ASSIGN TO 'projectParmFile.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS1.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       COPY projectCusDataBook.
+
+       FD PARM-FILE.
+       COPY projectParmDataBook.
+
+       WORKING-STORAGE SECTION.
+       COPY pojCusRecordBook.
+
+       01  FILE-STATUS           PIC XX.
+       01  FILE-STATUS1          PIC XX.
+       01 END-OF-FILE            PIC X VALUE "N".
+
+       01 WS-PARM-RECORD.
+        05 WS-PARM-HIST-RETENTION-DAYS PIC 9(5).
+        05 WS-PARM-OVERDRAFT-FLOOR     PIC S9(8)V99 VALUE -500.00.
+        05 WS-PARM-INTEREST-RATE       PIC 9V9(4).
+
+       01 WS-OD-COUNT            PIC 9(5) VALUE 0.
+       01 WS-OD-IDX              PIC 9(5).
+       01 WS-OD-IDX2             PIC 9(5).
+
+       01 OVERDRAWN-TABLE.
+        05 OVERDRAWN-ENTRY OCCURS 500 TIMES.
+         10 OD-ACCOUNT-NUM       PIC 9(10).
+         10 OD-ACCOUNT-NAMES     PIC X(50).
+         10 OD-BALANCE           PIC S9(8)V99.
+
+       01 OD-SWAP-ENTRY.
+         05 OD-SWAP-ACCOUNT-NUM  PIC 9(10).
+         05 OD-SWAP-ACCOUNT-NAMES PIC X(50).
+         05 OD-SWAP-BALANCE      PIC S9(8)V99.
+
+       PROCEDURE DIVISION.
+
+           PERFORM READ-OVERDRAFT-FLOOR
+           PERFORM BUILD-OVERDRAWN-TABLE
+           PERFORM SORT-OVERDRAWN-TABLE
+           PERFORM PRINT-OVERDRAWN-REPORT
+
+           STOP RUN.
+
+       READ-OVERDRAFT-FLOOR.
+
+         OPEN INPUT PARM-FILE
+          IF FILE-STATUS1 = "00"
+            READ PARM-FILE INTO WS-PARM-RECORD
+              AT END
+               CONTINUE
+              NOT AT END
+               CONTINUE
+            END-READ
+            CLOSE PARM-FILE
+          ELSE
+            DISPLAY "PARM-FILE not available, using default floor."
+          END-IF.
+       EXIT.
+
+       BUILD-OVERDRAWN-TABLE.
+
+         MOVE "N" TO END-OF-FILE
+         OPEN INPUT CUSTOMER-FILE
+          IF FILE-STATUS = "00"
+            PERFORM UNTIL END-OF-FILE = "Y"
+              READ CUSTOMER-FILE INTO CUS-RECORD
+               AT END
+                MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                IF CUS-ACCOUNT-BALANCE < WS-PARM-OVERDRAFT-FLOOR
+                   ADD 1 TO WS-OD-COUNT
+                   MOVE CUS-ACCOUNT-NUM TO
+                        OD-ACCOUNT-NUM(WS-OD-COUNT)
+                   MOVE CUS-ACCOUNT-NAMES TO
+                        OD-ACCOUNT-NAMES(WS-OD-COUNT)
+                   MOVE CUS-ACCOUNT-BALANCE TO
+                        OD-BALANCE(WS-OD-COUNT)
+                END-IF
+              END-READ
+            END-PERFORM
+          ELSE
+            DISPLAY "Error opening CUSTOMER-FILE. FILE STATUS: "
+                    FILE-STATUS
+          END-IF
+         CLOSE CUSTOMER-FILE.
+       EXIT.
+
+       SORT-OVERDRAWN-TABLE.
+
+         IF WS-OD-COUNT > 1
+            PERFORM VARYING WS-OD-IDX FROM 1 BY 1
+                    UNTIL WS-OD-IDX > WS-OD-COUNT - 1
+               PERFORM VARYING WS-OD-IDX2 FROM 1 BY 1
+                       UNTIL WS-OD-IDX2 > WS-OD-COUNT - WS-OD-IDX
+                  IF OD-BALANCE(WS-OD-IDX2) >
+                     OD-BALANCE(WS-OD-IDX2 + 1)
+                     MOVE OVERDRAWN-ENTRY(WS-OD-IDX2) TO OD-SWAP-ENTRY
+                     MOVE OVERDRAWN-ENTRY(WS-OD-IDX2 + 1)
+                          TO OVERDRAWN-ENTRY(WS-OD-IDX2)
+                     MOVE OD-SWAP-ENTRY
+                          TO OVERDRAWN-ENTRY(WS-OD-IDX2 + 1)
+                  END-IF
+               END-PERFORM
+            END-PERFORM
+         END-IF.
+       EXIT.
+
+       PRINT-OVERDRAWN-REPORT.
+
+         DISPLAY " "
+         DISPLAY "OVERDRAWN ACCOUNTS EXCEPTION REPORT (WORST FIRST)"
+         DISPLAY "OVERDRAFT FLOOR: " WS-PARM-OVERDRAFT-FLOOR
+         DISPLAY " "
+         IF WS-OD-COUNT = 0
+            DISPLAY "No accounts below the overdraft floor."
+         ELSE
+            PERFORM VARYING WS-OD-IDX FROM 1 BY 1
+                    UNTIL WS-OD-IDX > WS-OD-COUNT
+               DISPLAY OD-ACCOUNT-NUM(WS-OD-IDX) " "
+                       OD-ACCOUNT-NAMES(WS-OD-IDX) " "
+                       OD-BALANCE(WS-OD-IDX)
+            END-PERFORM
+         END-IF.
+       EXIT.
