@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AllocateAccountNum.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT KEYS ASSIGN TO 'KEEPING.dat'
+           ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+             RECORD KEY IS KEYS-ID
+              FILE STATUS IS FILE-STATUS1.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KEYS.
+       01 KEYS-RECORD.
+        05 KEYS-ID        PIC 9(5).
+        05 KEYS-VALUE     PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS1       PIC XX.
+       01 WS-KEYS-RECORD.
+        05 WS-KEYS-ID        PIC 9(5).
+        05 WS-KEYS-VALUE     PIC 9(10).
+       01 WS-NEXT-ACCOUNT-NUM PIC 9(9) VALUE 900000000.
+       01 WS-OUTPUT-ACCOUNT-NUM PIC 9(10).
+       01 WS-OUTPUT-SPLIT REDEFINES WS-OUTPUT-ACCOUNT-NUM.
+        05 WS-OUTPUT-BASE        PIC 9(9).
+        05 WS-OUTPUT-CHECK-DIGIT PIC 9.
+       01 WS-CHECK-DIGIT        PIC 9.
+
+       LINKAGE SECTION.
+       01 NEXT-ACCOUNT-NUM   PIC 9(10).
+
+       PROCEDURE DIVISION USING NEXT-ACCOUNT-NUM.
+
+           OPEN I-O KEYS
+
+            IF FILE-STATUS1 = "00"
+               MOVE 3 TO KEYS-ID
+               READ KEYS INTO WS-KEYS-RECORD
+                  KEY IS KEYS-ID
+                  INVALID KEY
+                    MOVE 3 TO KEYS-ID
+                    ADD 1 TO WS-NEXT-ACCOUNT-NUM
+                    MOVE WS-NEXT-ACCOUNT-NUM TO KEYS-VALUE
+                    WRITE KEYS-RECORD
+                  NOT INVALID KEY
+                    ADD 1 TO WS-KEYS-VALUE
+                    MOVE WS-KEYS-VALUE TO WS-NEXT-ACCOUNT-NUM
+                    MOVE WS-KEYS-VALUE TO KEYS-VALUE
+                    REWRITE KEYS-RECORD
+               END-READ
+
+            ELSE IF FILE-STATUS1 = "35"
+              CLOSE KEYS
+              OPEN OUTPUT KEYS
+                MOVE 3 TO KEYS-ID
+                ADD 1 TO WS-NEXT-ACCOUNT-NUM
+                MOVE WS-NEXT-ACCOUNT-NUM TO KEYS-VALUE
+                WRITE KEYS-RECORD
+
+             ELSE
+              DISPLAY "Error opening KEYS file. FILE STATUS: "
+                      FILE-STATUS1
+            END-IF
+
+           CLOSE KEYS.
+
+           MOVE WS-NEXT-ACCOUNT-NUM TO WS-OUTPUT-BASE.
+           CALL 'CalculateCheckDigit' USING WS-OUTPUT-BASE
+                   WS-CHECK-DIGIT.
+           MOVE WS-CHECK-DIGIT TO WS-OUTPUT-CHECK-DIGIT.
+
+           MOVE WS-OUTPUT-ACCOUNT-NUM TO NEXT-ACCOUNT-NUM.
+
+           GOBACK.
