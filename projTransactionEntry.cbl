@@ -0,0 +1,258 @@
+      *Account-maintenance transaction entry utility
+      *Lets a teller key in an OPN/CLS/FRZ/REV transaction directly
+      *onto TRANSACTION-FILE, the same way transactiongGenerator
+      *writes a DEP/WIT transaction, so TRANSACTION-FILE-CHECK's
+      *existing OPN/CLS/FRZ/REV handling has something to consume
+      *instead of being limited to transactions that arrive through
+      *the random generator.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. projTransactionEntry.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT TRANSACTION-FILE ASSIGN TO 'projectTRANSACTIONFile.dat'
+           ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+               RECORD KEY IS  TRANS-ID
+               ALTERNATE RECORD KEY IS TRANS-ACCOUNT-NUM WITH DUPLICATES
+              FILE STATUS IS FILE-STATUS2.
+
+       SELECT CUSTOMER-FILE ASSIGN TO 'projectCusFile.dat'
+           ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+               RECORD KEY IS  ACCOUNT-NUM
+               ALTERNATE RECORD KEY IS ACCOUNT-NAMES WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS3.
+
+       SELECT KEYS ASSIGN TO 'KEEPING.dat'
+           ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+             RECORD KEY IS KEYS-ID
+              FILE STATUS IS FILE-STATUS1.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTION-FILE.
+       COPY projectTranDataBook.
+
+       FD CUSTOMER-FILE.
+       COPY projectCusDataBook.
+
+       FD KEYS.
+       01 KEYS-RECORD.
+        05 KEYS-ID        PIC 9(5).
+        05 KEYS-VALUE     PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       COPY pojCusRecordBook.
+
+       01  FILE-STATUS1           PIC XX.
+       01  FILE-STATUS2           PIC XX.
+       01  FILE-STATUS3           PIC XX.
+       01  WS-KEYS-RECORD.
+        05 WS-KEYS-ID        PIC 9(5).
+        05 WS-KEYS-VALUE     PIC 9(10).
+       01  WS-TRANS-ID-COUNTER    PIC 9(5) VALUE 1.
+       01  INPUT-DATE             PIC 9(8).
+
+       01  WS-ENTRY-TYPE          PIC X(3).
+       01  WS-ENTRY-ACCOUNT-NUM   PIC 9(10).
+       01  WS-ENTRY-AMOUNT        PIC S9(8)V99 VALUE 0.
+       01  WS-ENTRY-NEW-NAME      PIC X(50) VALUE SPACES.
+       01  WS-ENTRY-ACCOUNT-TYPE  PIC X(7)  VALUE SPACES.
+       01  WS-ENTRY-BRANCH-CODE   PIC X(05) VALUE SPACES.
+       01  WS-ENTRY-REF-ID        PIC 9(5)  VALUE 0.
+       01  WS-CUSTOMER-FOUND      PIC X VALUE "N".
+       01  WS-ANOTHER             PIC X VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+           PERFORM UNTIL WS-ANOTHER NOT = "Y" AND WS-ANOTHER NOT = "y"
+             PERFORM CLAIM-TRANS-ID-COUNTER
+             MOVE SPACES TO WS-ENTRY-NEW-NAME
+             MOVE SPACES TO WS-ENTRY-ACCOUNT-TYPE
+             MOVE SPACES TO WS-ENTRY-BRANCH-CODE
+             MOVE 0      TO WS-ENTRY-AMOUNT
+             MOVE 0      TO WS-ENTRY-REF-ID
+
+             DISPLAY "Transaction type (OPN/CLS/FRZ/REV): "
+             ACCEPT WS-ENTRY-TYPE
+
+             EVALUATE WS-ENTRY-TYPE
+                WHEN "OPN"
+                  PERFORM ENTER-OPEN-ACCOUNT
+                WHEN "CLS"
+                  PERFORM ENTER-CLOSE-OR-FREEZE
+                WHEN "FRZ"
+                  PERFORM ENTER-CLOSE-OR-FREEZE
+                WHEN "REV"
+                  PERFORM ENTER-REVERSAL
+                WHEN OTHER
+                  DISPLAY "Unknown transaction type: " WS-ENTRY-TYPE
+             END-EVALUATE
+
+             DISPLAY "Enter another maintenance transaction? (Y/N): "
+             ACCEPT WS-ANOTHER
+           END-PERFORM.
+
+         STOP RUN.
+
+       ENTER-OPEN-ACCOUNT.
+
+           DISPLAY "Account number (0 to auto-allocate): "
+           ACCEPT WS-ENTRY-ACCOUNT-NUM
+           DISPLAY "Customer name: "
+           ACCEPT WS-ENTRY-NEW-NAME
+           DISPLAY "Account type (DEBIT  /CREDIT /SAVINGS/LOAN   ): "
+           ACCEPT WS-ENTRY-ACCOUNT-TYPE
+           DISPLAY "Opening balance: "
+           ACCEPT WS-ENTRY-AMOUNT
+           DISPLAY "Branch code: "
+           ACCEPT WS-ENTRY-BRANCH-CODE
+           PERFORM WRITE-MAINTENANCE-TRANSACTION.
+       EXIT.
+
+       ENTER-CLOSE-OR-FREEZE.
+
+           DISPLAY "Account number: "
+           ACCEPT WS-ENTRY-ACCOUNT-NUM
+           PERFORM LOOKUP-CUSTOMER-ACCOUNT
+           IF WS-CUSTOMER-FOUND = "Y"
+              PERFORM WRITE-MAINTENANCE-TRANSACTION
+           ELSE
+              DISPLAY "Account not found, transaction not entered."
+           END-IF.
+       EXIT.
+
+       ENTER-REVERSAL.
+
+           DISPLAY "Account number to reverse against: "
+           ACCEPT WS-ENTRY-ACCOUNT-NUM
+           PERFORM LOOKUP-CUSTOMER-ACCOUNT
+           IF WS-CUSTOMER-FOUND = "Y"
+              DISPLAY "Original TRANS-ID being reversed: "
+              ACCEPT WS-ENTRY-REF-ID
+              DISPLAY "Reversal amount (opposite sign of original): "
+              ACCEPT WS-ENTRY-AMOUNT
+              PERFORM WRITE-MAINTENANCE-TRANSACTION
+           ELSE
+              DISPLAY "Account not found, transaction not entered."
+           END-IF.
+       EXIT.
+
+       LOOKUP-CUSTOMER-ACCOUNT.
+
+           MOVE "N" TO WS-CUSTOMER-FOUND
+           MOVE WS-ENTRY-ACCOUNT-NUM TO ACCOUNT-NUM
+           OPEN INPUT CUSTOMER-FILE
+            IF FILE-STATUS3 = "00"
+              READ CUSTOMER-FILE INTO CUS-RECORD KEY IS ACCOUNT-NUM
+                 INVALID KEY
+                   DISPLAY "No customer record found for account: "
+                           WS-ENTRY-ACCOUNT-NUM
+                 NOT INVALID KEY
+                   MOVE "Y" TO WS-CUSTOMER-FOUND
+                   MOVE CUS-ACCOUNT-TYPE TO WS-ENTRY-ACCOUNT-TYPE
+              END-READ
+            ELSE
+              DISPLAY "Error opening CUSTOMER-FILE. FILE STATUS: "
+                      FILE-STATUS3
+            END-IF
+           CLOSE CUSTOMER-FILE.
+       EXIT.
+
+       WRITE-MAINTENANCE-TRANSACTION.
+
+           ACCEPT INPUT-DATE FROM DATE YYYYMMDD
+           OPEN I-O TRANSACTION-FILE
+            IF FILE-STATUS2 = "00"
+              MOVE INPUT-DATE            TO TRANSACTION-DATE
+              MOVE WS-TRANS-ID-COUNTER   TO TRANS-ID
+              MOVE WS-ENTRY-ACCOUNT-NUM  TO TRANS-ACCOUNT-NUM
+              MOVE WS-ENTRY-ACCOUNT-TYPE TO TRANS-ACCOUNT-TYPE
+              MOVE WS-ENTRY-TYPE         TO TRANS-TYPE
+              MOVE WS-ENTRY-AMOUNT       TO TRANS-AMOUNT
+              MOVE 0                     TO HASH-TOTALS
+              MOVE WS-ENTRY-REF-ID       TO TRANS-REF-ID
+              MOVE WS-ENTRY-NEW-NAME     TO TRANS-NEW-NAME
+              MOVE "MAINT"               TO TRANS-BATCH-ID
+              MOVE "BRANCH"              TO TRANS-CHANNEL
+              MOVE WS-ENTRY-BRANCH-CODE  TO TRANS-BRANCH-CODE
+              MOVE SPACE                 TO TRANS-STATUS
+              EVALUATE WS-ENTRY-TYPE
+                 WHEN "OPN"
+                   MOVE "Account opening request" TO TRANS-MEMO
+                 WHEN "CLS"
+                   MOVE "Account closure request" TO TRANS-MEMO
+                 WHEN "FRZ"
+                   MOVE "Account freeze request"  TO TRANS-MEMO
+                 WHEN "REV"
+                   MOVE "Correction reversal"     TO TRANS-MEMO
+              END-EVALUATE
+              WRITE TRANSACTION-RECORD
+               INVALID KEY
+                 DISPLAY "TRANS-ID collision, transaction not "
+                         "written: " WS-TRANS-ID-COUNTER
+               NOT INVALID KEY
+                 DISPLAY "Transaction entered, TRANS-ID: "
+                         WS-TRANS-ID-COUNTER
+              END-WRITE
+              ADD 1 TO WS-TRANS-ID-COUNTER
+              PERFORM SAVE-TRANS-ID-COUNTER
+            ELSE
+              DISPLAY "Error opening TRANSACTION-FILE. FILE STATUS: "
+                      FILE-STATUS2
+            END-IF
+           CLOSE TRANSACTION-FILE.
+       EXIT.
+
+       CLAIM-TRANS-ID-COUNTER.
+
+         MOVE 1 TO WS-TRANS-ID-COUNTER
+         OPEN I-O KEYS
+          IF FILE-STATUS1 = "00"
+             MOVE 2 TO KEYS-ID
+             READ KEYS INTO WS-KEYS-RECORD
+                KEY IS KEYS-ID
+                INVALID KEY
+                  MOVE 2 TO KEYS-ID
+                  MOVE 1 TO KEYS-VALUE
+                  WRITE KEYS-RECORD
+                NOT INVALID KEY
+                  IF WS-KEYS-VALUE > 0
+                    MOVE WS-KEYS-VALUE TO WS-TRANS-ID-COUNTER
+                  END-IF
+             END-READ
+
+          ELSE IF FILE-STATUS1 = "35"
+            CLOSE KEYS
+            OPEN OUTPUT KEYS
+              MOVE 2 TO KEYS-ID
+              MOVE 1 TO KEYS-VALUE
+              WRITE KEYS-RECORD
+
+           ELSE
+            DISPLAY "Error opening KEYS file. FILE STATUS: "
+                    FILE-STATUS1
+          END-IF
+         CLOSE KEYS.
+       EXIT.
+
+       SAVE-TRANS-ID-COUNTER.
+
+         OPEN I-O KEYS
+            MOVE 2 TO KEYS-ID
+            READ KEYS INTO WS-KEYS-RECORD
+               KEY IS KEYS-ID
+               INVALID KEY
+                 MOVE 2 TO KEYS-ID
+                 MOVE WS-TRANS-ID-COUNTER TO KEYS-VALUE
+                 WRITE KEYS-RECORD
+               NOT INVALID KEY
+                 MOVE WS-TRANS-ID-COUNTER TO KEYS-VALUE
+                 REWRITE KEYS-RECORD
+            END-READ
+         CLOSE KEYS.
+       EXIT.
