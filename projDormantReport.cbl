@@ -0,0 +1,209 @@
+      *Dormant-Account Report
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. projDormantReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CUSTOMER-FILE ASSIGN TO 'projectCusFile.dat'
+           ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+               RECORD KEY IS  ACCOUNT-NUM
+               ALTERNATE RECORD KEY IS ACCOUNT-NAMES WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS.
+
+       SELECT HISTORY-FILE ASSIGN TO 'projectHistoryFile.dat'
+           ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+               RECORD KEY IS  HIS-ID
+               ALTERNATE RECORD KEY IS HIS-ACCT-DATE-KEY WITH DUPLICATES
+              FILE STATUS IS FILE-STATUS1.
+
+       SELECT PARM-FILE ASSIGN TO 'projectParmFile.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       COPY projectCusDataBook.
+
+       FD HISTORY-FILE.
+       COPY projectHistDataBook.
+
+       FD PARM-FILE.
+       COPY projectParmDataBook.
+
+       WORKING-STORAGE SECTION.
+       COPY pojCusRecordBook.
+       COPY TransactionHIST.
+       COPY projHISTdateDataBook.
+
+       01  FILE-STATUS           PIC XX.
+       01  FILE-STATUS1          PIC XX.
+       01  FILE-STATUS2          PIC XX.
+       01 END-OF-FILE            PIC X VALUE "N".
+       01 END-OF-FILE1           PIC X VALUE "N".
+
+       01 WS-PARM-RECORD.
+        05 WS-PARM-HIST-RETENTION-DAYS PIC 9(5).
+        05 WS-PARM-OVERDRAFT-FLOOR     PIC S9(8)V99.
+        05 WS-PARM-INTEREST-RATE       PIC 9V9(4).
+        05 WS-PARM-DORMANT-DAYS        PIC 9(5) VALUE 365.
+
+       01 WS-DORM-KEY.
+        05 WS-DORM-KEY-ACCT      PIC 9(10).
+        05 WS-DORM-KEY-DATE      PIC 9(8).
+
+       01 WS-DORM-LAST-DATE      PIC 9(8) VALUE 0.
+       01 WS-DORM-HAS-HISTORY    PIC X VALUE "N".
+       01 WS-DORM-DAYS-IDLE      PIC 9(9).
+
+       01 WS-DORM-COUNT          PIC 9(5) VALUE 0.
+       01 WS-DORM-IDX            PIC 9(5).
+
+       01 DORMANT-TABLE.
+        05 DORMANT-ENTRY OCCURS 500 TIMES.
+         10 DORM-ACCOUNT-NUM     PIC 9(10).
+         10 DORM-ACCOUNT-NAMES   PIC X(50).
+         10 DORM-LAST-DATE       PIC 9(8).
+         10 DORM-DAYS-IDLE       PIC 9(9).
+
+       PROCEDURE DIVISION.
+
+           PERFORM READ-DORMANT-THRESHOLD
+           PERFORM COMPUTE-TODAY-EPOCH
+           PERFORM SCAN-CUSTOMERS-FOR-DORMANCY
+           PERFORM PRINT-DORMANT-REPORT
+
+           STOP RUN.
+
+       READ-DORMANT-THRESHOLD.
+
+         OPEN INPUT PARM-FILE
+          IF FILE-STATUS2 = "00"
+            READ PARM-FILE INTO WS-PARM-RECORD
+              AT END
+               CONTINUE
+              NOT AT END
+               CONTINUE
+            END-READ
+            CLOSE PARM-FILE
+          ELSE
+            DISPLAY "PARM-FILE not available, using default dormancy."
+          END-IF.
+       EXIT.
+
+       COMPUTE-TODAY-EPOCH.
+
+         ACCEPT INPUT-DATE FROM DATE YYYYMMDD
+         CALL 'CalculateEpochDays' USING YEAR-IN MONTH-IN DAY-IN
+              TOTALRETURN1.
+       EXIT.
+
+       SCAN-CUSTOMERS-FOR-DORMANCY.
+
+         MOVE "N" TO END-OF-FILE
+         OPEN INPUT CUSTOMER-FILE
+          IF FILE-STATUS = "00"
+            PERFORM UNTIL END-OF-FILE = "Y"
+              READ CUSTOMER-FILE INTO CUS-RECORD
+               AT END
+                MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                IF CUS-ACCOUNT-STATUS = "A"
+                   PERFORM FIND-LAST-ACTIVITY
+                   PERFORM EVALUATE-DORMANCY
+                END-IF
+              END-READ
+            END-PERFORM
+          ELSE
+            DISPLAY "Error opening CUSTOMER-FILE. FILE STATUS: "
+                    FILE-STATUS
+          END-IF
+         CLOSE CUSTOMER-FILE.
+       EXIT.
+
+       FIND-LAST-ACTIVITY.
+
+         MOVE 0   TO WS-DORM-LAST-DATE
+         MOVE "N" TO WS-DORM-HAS-HISTORY
+         MOVE CUS-ACCOUNT-NUM TO WS-DORM-KEY-ACCT
+         MOVE 0               TO WS-DORM-KEY-DATE
+         MOVE WS-DORM-KEY      TO HIS-ACCT-DATE-KEY
+
+         MOVE "N" TO END-OF-FILE1
+         OPEN INPUT HISTORY-FILE
+          IF FILE-STATUS1 = "00"
+            START HISTORY-FILE KEY IS NOT LESS THAN HIS-ACCT-DATE-KEY
+              INVALID KEY
+                MOVE "Y" TO END-OF-FILE1
+            END-START
+            PERFORM UNTIL END-OF-FILE1 = "Y"
+              READ HISTORY-FILE NEXT RECORD INTO WS-HISTORY-RECORD
+               AT END
+                MOVE "Y" TO END-OF-FILE1
+               NOT AT END
+                IF WS-HIS-ACCOUNT-NUM NOT = CUS-ACCOUNT-NUM
+                   MOVE "Y" TO END-OF-FILE1
+                ELSE
+                   MOVE "Y" TO WS-DORM-HAS-HISTORY
+                   MOVE WS-HIS-TRANSACTION-DATE TO WS-DORM-LAST-DATE
+                END-IF
+              END-READ
+            END-PERFORM
+          ELSE
+            DISPLAY "Error opening HISTORY-FILE. FILE STATUS: "
+                    FILE-STATUS1
+          END-IF
+         CLOSE HISTORY-FILE.
+       EXIT.
+
+       EVALUATE-DORMANCY.
+
+         IF WS-DORM-HAS-HISTORY = "N"
+            ADD 1 TO WS-DORM-COUNT
+            MOVE CUS-ACCOUNT-NUM   TO DORM-ACCOUNT-NUM(WS-DORM-COUNT)
+            MOVE CUS-ACCOUNT-NAMES TO
+                 DORM-ACCOUNT-NAMES(WS-DORM-COUNT)
+            MOVE 0                 TO DORM-LAST-DATE(WS-DORM-COUNT)
+            MOVE TOTALRETURN1      TO DORM-DAYS-IDLE(WS-DORM-COUNT)
+         ELSE
+            MOVE WS-DORM-LAST-DATE TO INPUT-DATE
+            CALL 'CalculateEpochDays' USING YEAR-IN MONTH-IN DAY-IN
+                 TOTALRETURN2
+            COMPUTE WS-DORM-DAYS-IDLE = TOTALRETURN1 - TOTALRETURN2
+            IF WS-DORM-DAYS-IDLE >= WS-PARM-DORMANT-DAYS
+               ADD 1 TO WS-DORM-COUNT
+               MOVE CUS-ACCOUNT-NUM TO
+                    DORM-ACCOUNT-NUM(WS-DORM-COUNT)
+               MOVE CUS-ACCOUNT-NAMES TO
+                    DORM-ACCOUNT-NAMES(WS-DORM-COUNT)
+               MOVE WS-DORM-LAST-DATE TO
+                    DORM-LAST-DATE(WS-DORM-COUNT)
+               MOVE WS-DORM-DAYS-IDLE TO
+                    DORM-DAYS-IDLE(WS-DORM-COUNT)
+            END-IF
+         END-IF.
+       EXIT.
+
+       PRINT-DORMANT-REPORT.
+
+         DISPLAY " "
+         DISPLAY "DORMANT ACCOUNT REPORT"
+         DISPLAY "DORMANCY THRESHOLD (DAYS): " WS-PARM-DORMANT-DAYS
+         DISPLAY " "
+         IF WS-DORM-COUNT = 0
+            DISPLAY "No dormant accounts found."
+         ELSE
+            PERFORM VARYING WS-DORM-IDX FROM 1 BY 1
+                    UNTIL WS-DORM-IDX > WS-DORM-COUNT
+               DISPLAY DORM-ACCOUNT-NUM(WS-DORM-IDX) " "
+                       DORM-ACCOUNT-NAMES(WS-DORM-IDX) " "
+                       "LAST ACTIVITY: " DORM-LAST-DATE(WS-DORM-IDX) " "
+                       "DAYS IDLE: " DORM-DAYS-IDLE(WS-DORM-IDX)
+            END-PERFORM
+         END-IF.
+       EXIT.
