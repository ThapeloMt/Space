@@ -0,0 +1,9 @@
+      *Exception Report Databook
+       01 EXCEPTION-RECORD.
+        05 EXCP-DATE.
+         10 EXCP-YEAR              PIC 9(4).
+         10 EXCP-MONTH             PIC 9(2).
+         10 EXCP-DAY               PIC 9(2).
+        05 EXCP-HASH-EXPECTED      PIC S9(9)V99.
+        05 EXCP-HASH-ACTUAL        PIC S9(9)V99.
+        05 EXCP-DESCRIPTION        PIC X(40).
