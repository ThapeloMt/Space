@@ -6,19 +6,44 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT ACCOUNT ASSIGN TO 'projAccounts.txt'
-         ORGANISATION IS LINE SEQUENTIAL
+         ORGANIZATION IS LINE SEQUENTIAL
           ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS FILE-STATUS.
-       
+
+       SELECT PARM-FILE ASSIGN TO 'projectParmFile.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS1.
+
+       SELECT AUDIT-FILE ASSIGN TO 'projectAuditLog.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS FILE-STATUS2.
+
        DATA DIVISION.
-       
+
        FILE SECTION.
        FD ACCOUNT.
        01 ACCOUNT-NUMBERS       PIC 9(10).
 
+       FD PARM-FILE.
+       COPY projectParmDataBook.
+
+       FD AUDIT-FILE.
+       COPY projectAuditDataBook.
+
        WORKING-STORAGE SECTION.
-       01 FILE-STATUS            PIC XX. 
+       01 FILE-STATUS            PIC XX.
+       01 FILE-STATUS1           PIC XX.
+       01 FILE-STATUS2           PIC XX.
        01 END-OF-FILE            PIC X VALUE "N".
+
+       01 WS-PARM-RECORD.
+        05 WS-PARM-HIST-RETENTION-DAYS PIC 9(5).
+        05 WS-PARM-OVERDRAFT-FLOOR     PIC S9(8)V99.
+        05 WS-PARM-INTEREST-RATE       PIC 9V9(4).
+        05 WS-PARM-DORMANT-DAYS        PIC 9(5).
+        05 WS-PARM-ACCOUNT-COUNT       PIC 9(5) VALUE 20.
        01 TEMP-ACCOUNT-NUMBERS       PIC 9(10).
        01 CURRENT-TIME-VALUE.
           05 HOURS              PIC 99.
@@ -31,31 +56,69 @@
        01 COUNTER                PIC 9(3).
        01 COUNTER2               PIC 9(3).
        01 TEMPORARY              PIC 9(10).
+       01 TEMPORARY-SPLIT REDEFINES TEMPORARY.
+        05 TEMPORARY-BASE        PIC 9(9).
+        05 TEMPORARY-CHECK-DIGIT PIC 9.
+       01 WS-CHECK-DIGIT         PIC 9.
+       01 WS-DUPLICATE-FOUND     PIC X VALUE "N".
 
        01 ACCOUNTS.
-        05 ACCOUNT-NUMBER OCCURS 20 TIMES.
+        05 ACCOUNT-NUMBER OCCURS 500 TIMES.
          10 NUMBERSONCARD OCCURS 5 TIMES.
           15 VALUESWRITTEN PIC 9(2) VALUE 0.
-       
+
        PROCEDURE DIVISION.
-           
-          PERFORM VARYING COUNTER2 FROM 1 BY 1 UNTIL COUNTER2 > 20 
+
+          PERFORM READ-ACCOUNT-COUNT.
+
+          PERFORM VARYING COUNTER2 FROM 1 BY 1
+                  UNTIL COUNTER2 > WS-PARM-ACCOUNT-COUNT
            PERFORM GENERATOR
           END-PERFORM.
 
-          PERFORM VARYING COUNTER2 FROM 1 BY 1 UNTIL COUNTER2 > 20 
+          PERFORM VARYING COUNTER2 FROM 1 BY 1
+                  UNTIL COUNTER2 > WS-PARM-ACCOUNT-COUNT
             MOVE ACCOUNT-NUMBER(COUNTER2) TO TEMPORARY
             COMPUTE TEMPORARY = TEMPORARY * COUNTER2 * HUNDREDTH-SECONDS
             MOVE TEMPORARY TO ACCOUNT-NUMBER(COUNTER2)
           END-PERFORM.
-           
+
            OPEN INPUT ACCOUNT.
            PERFORM ACOUNT-FILE-CHECK
            CLOSE ACCOUNT.
 
            PERFORM ACOUNT-DISPLAY.
 
-          STOP RUN.
+          GOBACK.
+
+       READ-ACCOUNT-COUNT.
+
+         OPEN INPUT PARM-FILE
+          IF FILE-STATUS1 = "00"
+            READ PARM-FILE INTO WS-PARM-RECORD
+              AT END
+               CONTINUE
+              NOT AT END
+               CONTINUE
+            END-READ
+            CLOSE PARM-FILE
+            MOVE "projectParmFile.dat" TO AUDIT-FILE-NAME
+            MOVE FILE-STATUS1          TO AUDIT-FILE-STATUS
+            MOVE "PARM-FILE READ"      TO AUDIT-MESSAGE
+            PERFORM WRITE-AUDIT-LOG
+          ELSE
+            DISPLAY "PARM-FILE not available, using default count."
+            MOVE "projectParmFile.dat" TO AUDIT-FILE-NAME
+            MOVE FILE-STATUS1          TO AUDIT-FILE-STATUS
+            MOVE "PARM-FILE NOT AVAILABLE" TO AUDIT-MESSAGE
+            PERFORM WRITE-AUDIT-LOG
+          END-IF
+
+          IF WS-PARM-ACCOUNT-COUNT = 0
+             MOVE 20 TO WS-PARM-ACCOUNT-COUNT
+          END-IF.
+       EXIT.
+
        GENERATOR.
 
          PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 5 
@@ -71,34 +134,97 @@
 
          IF FILE-STATUS = "00"
             DISPLAY "ACCOUNT-FILE exists and opened successfully."
-             
+            MOVE "projAccounts.txt"   TO AUDIT-FILE-NAME
+            MOVE FILE-STATUS          TO AUDIT-FILE-STATUS
+            MOVE "ACCOUNT-FILE OPENED OK" TO AUDIT-MESSAGE
+            PERFORM WRITE-AUDIT-LOG
+
          ELSE IF FILE-STATUS = "35"
           DISPLAY "ACCOUNT-FILE      "
                        ": Not found. Loading the file from archive..."
+               MOVE "projAccounts.txt"   TO AUDIT-FILE-NAME
+               MOVE FILE-STATUS          TO AUDIT-FILE-STATUS
+               MOVE "ACCOUNT-FILE NOT FOUND, GENERATING"
+                    TO AUDIT-MESSAGE
+               PERFORM WRITE-AUDIT-LOG
                PERFORM ACOUNT-FILLER
-        
+
            ELSE
            DISPLAY "Error opening file. FILE STATUS: " FILE-STATUS
-             
+           MOVE "projAccounts.txt"   TO AUDIT-FILE-NAME
+           MOVE FILE-STATUS          TO AUDIT-FILE-STATUS
+           MOVE "ERROR OPENING ACCOUNT-FILE" TO AUDIT-MESSAGE
+           PERFORM WRITE-AUDIT-LOG
+
            END-IF
          EXIT.
 
+       WRITE-AUDIT-LOG.
+
+         ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+         ACCEPT AUDIT-TIME FROM TIME
+         MOVE "RANDOM-NUMBER-SIM" TO AUDIT-PROGRAM-NAME
+         OPEN EXTEND AUDIT-FILE
+          WRITE AUDIT-RECORD
+         CLOSE AUDIT-FILE.
+       EXIT.
+
        ACOUNT-FILLER.
-         OPEN OUTPUT ACCOUNT   
-           PERFORM VARYING COUNTER2 FROM 1 BY 1 UNTIL COUNTER2 > 20 
+         OPEN OUTPUT ACCOUNT
+           PERFORM VARYING COUNTER2 FROM 1 BY 1
+                   UNTIL COUNTER2 > WS-PARM-ACCOUNT-COUNT
             MOVE ACCOUNT-NUMBER(COUNTER2) TO TEMPORARY
             COMPUTE TEMPORARY = TEMPORARY * COUNTER2 * HUNDREDTH-SECONDS
+            PERFORM APPLY-CHECK-DIGIT
             MOVE TEMPORARY TO ACCOUNT-NUMBER(COUNTER2)
+            PERFORM MAKE-ACCOUNT-NUMBER-UNIQUE
 
-              
                 MOVE ACCOUNT-NUMBER(COUNTER2) TO ACCOUNT-NUMBERS
                 WRITE ACCOUNT-NUMBERS
                 END-WRITE
-                
+
           END-PERFORM
          CLOSE ACCOUNT.
        EXIT.
 
+       MAKE-ACCOUNT-NUMBER-UNIQUE.
+
+         PERFORM CHECK-FOR-DUPLICATE-NUMBER
+
+         PERFORM UNTIL WS-DUPLICATE-FOUND = "N"
+           PERFORM GENERATOR
+           MOVE ACCOUNT-NUMBER(COUNTER2) TO TEMPORARY
+           COMPUTE TEMPORARY = TEMPORARY * COUNTER2 * HUNDREDTH-SECONDS
+           PERFORM APPLY-CHECK-DIGIT
+           MOVE TEMPORARY TO ACCOUNT-NUMBER(COUNTER2)
+           PERFORM CHECK-FOR-DUPLICATE-NUMBER
+         END-PERFORM.
+       EXIT.
+
+       APPLY-CHECK-DIGIT.
+
+         CALL 'CalculateCheckDigit' USING TEMPORARY-BASE WS-CHECK-DIGIT
+         MOVE WS-CHECK-DIGIT TO TEMPORARY-CHECK-DIGIT.
+       EXIT.
+
+       CHECK-FOR-DUPLICATE-NUMBER.
+
+         MOVE "N" TO WS-DUPLICATE-FOUND
+
+         IF TEMPORARY-BASE NOT < 900000000
+           MOVE "Y" TO WS-DUPLICATE-FOUND
+         END-IF
+
+         IF COUNTER2 > 1
+           PERFORM VARYING COUNTER FROM 1 BY 1
+                    UNTIL COUNTER > COUNTER2 - 1
+             IF ACCOUNT-NUMBER(COUNTER) = ACCOUNT-NUMBER(COUNTER2)
+               MOVE "Y" TO WS-DUPLICATE-FOUND
+             END-IF
+           END-PERFORM
+         END-IF.
+       EXIT.
+
        ACOUNT-DISPLAY.
            OPEN INPUT ACCOUNT.
 
