@@ -0,0 +1,188 @@
+      *Per-Account Statement Generator
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. projStatement.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CUSTOMER-FILE ASSIGN TO 'projectCusFile.dat'
+           ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+               RECORD KEY IS  ACCOUNT-NUM
+               ALTERNATE RECORD KEY IS ACCOUNT-NAMES WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS.
+
+       SELECT HISTORY-FILE ASSIGN TO 'projectHistoryFile.dat'
+           ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+               RECORD KEY IS  HIS-ID
+               ALTERNATE RECORD KEY IS HIS-ACCT-DATE-KEY WITH DUPLICATES
+              FILE STATUS IS FILE-STATUS1.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       COPY projectCusDataBook.
+
+       FD HISTORY-FILE.
+       COPY projectHistDataBook.
+
+       WORKING-STORAGE SECTION.
+       COPY pojCusRecordBook.
+       COPY TransactionHIST.
+
+       01  FILE-STATUS           PIC XX.
+       01  FILE-STATUS1          PIC XX.
+       01 END-OF-FILE            PIC X VALUE "N".
+
+       01 WS-STMT-ACCOUNT-NUM    PIC 9(10).
+       01 WS-STMT-START-DATE     PIC 9(8).
+       01 WS-STMT-END-DATE       PIC 9(8).
+       01 WS-STMT-KEY.
+        05 WS-STMT-KEY-ACCT      PIC 9(10).
+        05 WS-STMT-KEY-DATE      PIC 9(8).
+       01 WS-HIS-DATE-NUM        PIC 9(8).
+       01 WS-STMT-OPENING-BAL    PIC S9(8)V99.
+       01 WS-STMT-CLOSING-BAL    PIC S9(8)V99.
+       01 WS-STMT-PERIOD-MOVE    PIC S9(8)V99 VALUE 0.
+       01 WS-STMT-POST-END-MOVE PIC S9(8)V99 VALUE 0.
+       01 WS-STMT-RUNNING-BAL    PIC S9(8)V99.
+       01 WS-STMT-FOUND-ACCOUNT  PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "Enter account number (10 digits): "
+           ACCEPT WS-STMT-ACCOUNT-NUM
+           DISPLAY "Enter statement start date (YYYYMMDD): "
+           ACCEPT WS-STMT-START-DATE
+           DISPLAY "Enter statement end date (YYYYMMDD): "
+           ACCEPT WS-STMT-END-DATE
+
+           PERFORM LOOKUP-CUSTOMER
+           IF WS-STMT-FOUND-ACCOUNT = "Y"
+              PERFORM CALCULATE-PERIOD-MOVEMENT
+              PERFORM PRINT-STATEMENT
+           ELSE
+              DISPLAY "No customer record found for account: "
+                      WS-STMT-ACCOUNT-NUM
+           END-IF
+
+           STOP RUN.
+
+       LOOKUP-CUSTOMER.
+
+         MOVE WS-STMT-ACCOUNT-NUM TO ACCOUNT-NUM
+         OPEN INPUT CUSTOMER-FILE
+          IF FILE-STATUS = "00"
+            READ CUSTOMER-FILE INTO CUS-RECORD KEY IS ACCOUNT-NUM
+             INVALID KEY
+              MOVE "N" TO WS-STMT-FOUND-ACCOUNT
+             NOT INVALID KEY
+              MOVE "Y" TO WS-STMT-FOUND-ACCOUNT
+              MOVE CUS-ACCOUNT-BALANCE TO WS-STMT-CLOSING-BAL
+            END-READ
+          ELSE
+            DISPLAY "Error opening CUSTOMER-FILE. FILE STATUS: "
+                    FILE-STATUS
+          END-IF
+         CLOSE CUSTOMER-FILE.
+       EXIT.
+
+       CALCULATE-PERIOD-MOVEMENT.
+
+         MOVE 0 TO WS-STMT-PERIOD-MOVE
+         MOVE 0 TO WS-STMT-POST-END-MOVE
+         MOVE WS-STMT-ACCOUNT-NUM TO WS-STMT-KEY-ACCT
+         MOVE 0                   TO WS-STMT-KEY-DATE
+         MOVE WS-STMT-KEY         TO HIS-ACCT-DATE-KEY
+
+         MOVE "N" TO END-OF-FILE
+         OPEN INPUT HISTORY-FILE
+          IF FILE-STATUS1 = "00"
+            START HISTORY-FILE KEY IS NOT LESS THAN HIS-ACCT-DATE-KEY
+              INVALID KEY
+                MOVE "Y" TO END-OF-FILE
+            END-START
+            PERFORM UNTIL END-OF-FILE = "Y"
+              READ HISTORY-FILE NEXT RECORD INTO WS-HISTORY-RECORD
+               AT END
+                MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                IF WS-HIS-ACCOUNT-NUM NOT = WS-STMT-ACCOUNT-NUM
+                   MOVE "Y" TO END-OF-FILE
+                ELSE
+                   MOVE WS-HIS-TRANSACTION-DATE TO WS-HIS-DATE-NUM
+                   IF WS-HIS-DATE-NUM > WS-STMT-END-DATE
+                      ADD WS-HIS-TRANS-AMOUNT TO WS-STMT-POST-END-MOVE
+                   ELSE
+                      IF WS-HIS-DATE-NUM NOT < WS-STMT-START-DATE
+                         ADD WS-HIS-TRANS-AMOUNT TO WS-STMT-PERIOD-MOVE
+                      END-IF
+                   END-IF
+                END-IF
+              END-READ
+            END-PERFORM
+          ELSE
+            DISPLAY "Error opening HISTORY-FILE. FILE STATUS: "
+                    FILE-STATUS1
+          END-IF
+         CLOSE HISTORY-FILE
+
+         COMPUTE WS-STMT-CLOSING-BAL =
+                 WS-STMT-CLOSING-BAL - WS-STMT-POST-END-MOVE
+         COMPUTE WS-STMT-OPENING-BAL =
+                 WS-STMT-CLOSING-BAL - WS-STMT-PERIOD-MOVE.
+       EXIT.
+
+       PRINT-STATEMENT.
+
+         DISPLAY " "
+         DISPLAY "STATEMENT FOR ACCOUNT " WS-STMT-ACCOUNT-NUM
+         DISPLAY "PERIOD " WS-STMT-START-DATE " TO " WS-STMT-END-DATE
+         DISPLAY " "
+         DISPLAY "OPENING BALANCE : " WS-STMT-OPENING-BAL
+         DISPLAY " "
+         DISPLAY "DATE       AMOUNT        RUNNING BALANCE"
+
+         MOVE WS-STMT-OPENING-BAL TO WS-STMT-RUNNING-BAL
+         MOVE WS-STMT-ACCOUNT-NUM TO WS-STMT-KEY-ACCT
+         MOVE WS-STMT-START-DATE  TO WS-STMT-KEY-DATE
+         MOVE WS-STMT-KEY         TO HIS-ACCT-DATE-KEY
+
+         MOVE "N" TO END-OF-FILE
+         OPEN INPUT HISTORY-FILE
+          IF FILE-STATUS1 = "00"
+            START HISTORY-FILE KEY IS NOT LESS THAN HIS-ACCT-DATE-KEY
+              INVALID KEY
+                MOVE "Y" TO END-OF-FILE
+            END-START
+            PERFORM UNTIL END-OF-FILE = "Y"
+              READ HISTORY-FILE NEXT RECORD INTO WS-HISTORY-RECORD
+               AT END
+                MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                IF WS-HIS-ACCOUNT-NUM NOT = WS-STMT-ACCOUNT-NUM
+                   MOVE "Y" TO END-OF-FILE
+                ELSE
+                   MOVE WS-HIS-TRANSACTION-DATE TO WS-HIS-DATE-NUM
+                   IF WS-HIS-DATE-NUM > WS-STMT-END-DATE
+                      MOVE "Y" TO END-OF-FILE
+                   ELSE
+                      ADD WS-HIS-TRANS-AMOUNT TO WS-STMT-RUNNING-BAL
+                      DISPLAY WS-HIS-TRANSACTION-DATE "  "
+                              WS-HIS-TRANS-AMOUNT "  "
+                              WS-STMT-RUNNING-BAL
+                   END-IF
+                END-IF
+              END-READ
+            END-PERFORM
+          ELSE
+            DISPLAY "Error opening HISTORY-FILE. FILE STATUS: "
+                    FILE-STATUS1
+          END-IF
+         CLOSE HISTORY-FILE
+
+         DISPLAY " "
+         DISPLAY "CLOSING BALANCE : " WS-STMT-CLOSING-BAL.
+       EXIT.
