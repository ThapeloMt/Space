@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalculateCheckDigit.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WEIGHT             PIC 9(2).
+       01 WEIGHTED-SUM       PIC 9(9) VALUE 0.
+       01 QUOTIENT           PIC 9(9).
+       01 REMAINDER1         PIC 9(2).
+       01 I                  PIC 9(2) VALUE 0.
+
+       LINKAGE SECTION.
+       01 BASE-NUMBER-IN     PIC 9(9).
+       01 BASE-DIGITS REDEFINES BASE-NUMBER-IN.
+        05 BASE-DIGIT        PIC 9 OCCURS 9 TIMES.
+       01 CHECK-DIGIT-OUT    PIC 9.
+
+       PROCEDURE DIVISION USING BASE-NUMBER-IN, CHECK-DIGIT-OUT.
+
+           MOVE 0 TO WEIGHTED-SUM.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 9
+               COMPUTE WEIGHT = 11 - I
+               COMPUTE WEIGHTED-SUM =
+                       WEIGHTED-SUM + BASE-DIGIT(I) * WEIGHT
+           END-PERFORM.
+
+           DIVIDE WEIGHTED-SUM BY 11 GIVING QUOTIENT
+                   REMAINDER REMAINDER1.
+
+           IF REMAINDER1 = 0
+               MOVE 0 TO CHECK-DIGIT-OUT
+           ELSE
+               COMPUTE CHECK-DIGIT-OUT = 11 - REMAINDER1
+               IF CHECK-DIGIT-OUT > 9
+                   MOVE 0 TO CHECK-DIGIT-OUT
+               END-IF
+           END-IF.
+
+           GOBACK.
