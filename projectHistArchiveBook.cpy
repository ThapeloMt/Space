@@ -0,0 +1,9 @@
+      *Purged-History Archive Databook
+       01 HIST-ARCHIVE-RECORD.
+        05 HARC-ID                 PIC 9(10).
+        05 HARC-ACCOUNT-NUM        PIC 9(10).
+        05 HARC-TRANSACTION-DATE.
+         10 HARC-YEAR              PIC 9(4).
+         10 HARC-MONTH             PIC 9(2).
+         10 HARC-DAY               PIC 9(2).
+        05 HARC-TRANS-AMOUNT       PIC S9(6)V99.
