@@ -1,12 +1,17 @@
        
       *History Databook      
        01 HISTORY-RECORD.
-        05 HIS-ID                  PIC 9(10). 
-        05 HIS-ACCOUNT-NUM         PIC 9(10). 
-        05 HIS-TRANSACTION-DATE.
-         10 HIS-TRANS-YEAR         PIC 9(4).
-         10 HIS-TRANS-MONTH        PIC 9(2).
-         10 HIS-TRANS-DAY          PIC 9(2).
-        05 HIS-ACCOUNT-TYPE        PIC X(6).
+        05 HIS-ID                  PIC 9(10).
+        05 HIS-KEY-FIELDS.
+         10 HIS-ACCOUNT-NUM         PIC 9(10).
+         10 HIS-TRANSACTION-DATE.
+          15 HIS-TRANS-YEAR         PIC 9(4).
+          15 HIS-TRANS-MONTH        PIC 9(2).
+          15 HIS-TRANS-DAY          PIC 9(2).
+        05 HIS-ACCT-DATE-KEY REDEFINES HIS-KEY-FIELDS
+                                    PIC 9(18).
+        05 HIS-ACCOUNT-TYPE        PIC X(7).
         05 HIS-TRANS-AMOUNT        PIC S9(6)V99.
-           
\ No newline at end of file
+        05 HIS-REF-ID              PIC 9(5).
+        05 HIS-MEMO                PIC X(30).
+        05 HIS-CHANNEL             PIC X(10).
