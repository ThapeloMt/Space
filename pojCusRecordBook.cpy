@@ -0,0 +1,13 @@
+      *Customer Working-Storage Record
+       01 CUS-RECORD.
+        05 CUS-ACCOUNT-NUM         PIC 9(10).
+        05 CUS-ACCOUNT-NAMES       PIC X(50).
+        05 CUS-ACCOUNT-TYPE        PIC X(7).
+           88 CUS-TYPE-VALID       VALUES "DEBIT  ", "CREDIT ",
+                                           "SAVINGS", "LOAN   ".
+        05 CUS-ACCOUNT-BALANCE     PIC S9(8)V99.
+        05 CUS-ACCOUNT-STATUS      PIC X(1).
+           88 CUS-ACCOUNT-ACTIVE   VALUE "A".
+           88 CUS-ACCOUNT-CLOSED   VALUE "C".
+           88 CUS-ACCOUNT-FROZEN   VALUE "F".
+        05 CUS-BRANCH-CODE         PIC X(05).
