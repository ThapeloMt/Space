@@ -0,0 +1,15 @@
+      *Control Parameter Databook
+      *Single control record read by projMainProg at start of run.
+      *Grows over time as new parameters are externalized - add new
+      *fields to the end of PARM-RECORD, never reuse an existing one.
+       01 PARM-RECORD.
+        05 PARM-HIST-RETENTION-DAYS    PIC 9(5).
+        05 PARM-OVERDRAFT-FLOOR        PIC S9(8)V99.
+        05 PARM-INTEREST-RATE          PIC 9V9(4).
+        05 PARM-DORMANT-DAYS           PIC 9(5).
+        05 PARM-ACCOUNT-COUNT          PIC 9(5).
+        05 PARM-TRANS-RATE-PCT         PIC 9(3).
+        05 PARM-WITHDRAWAL-PCT         PIC 9(3).
+        05 PARM-MAX-TRANS-PER-CUST     PIC 9(2).
+        05 PARM-PRINT-BANK-NAME        PIC X(20).
+        05 PARM-PRINT-ENV-TAG          PIC X(10).
