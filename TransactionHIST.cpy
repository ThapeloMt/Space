@@ -6,6 +6,8 @@
          10 WS-HIS-TRANS-YEAR         PIC 9(4).
          10 WS-HIS-TRANS-MONTH        PIC 9(2).
          10 WS-HIS-TRANS-DAY          PIC 9(2).
-        05 WS-HIS-ACCOUNT-TYPE        PIC X(6).
+        05 WS-HIS-ACCOUNT-TYPE        PIC X(7).
         05 WS-HIS-TRANS-AMOUNT        PIC S9(6)V99.
-           
\ No newline at end of file
+        05 WS-HIS-REF-ID              PIC 9(5).
+        05 WS-HIS-MEMO                PIC X(30).
+        05 WS-HIS-CHANNEL             PIC X(10).
