@@ -13,8 +13,8 @@
 
        PROCEDURE DIVISION.
            
-           CALL 'fruitSubProg1' 
-               USING FRUIT-TABLE,CATEGORIZE,NAMING.
+           CALL 'fruitSubProg1'
+               USING FRUIT-TABLE,CATEGORIZE,NAMING,ITEM-COUNT.
 
            STOP RUN.
            
\ No newline at end of file
