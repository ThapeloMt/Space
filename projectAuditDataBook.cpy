@@ -0,0 +1,19 @@
+      *Program Run Audit-Trail Databook
+      *One record per file-status outcome logged by a batch program's
+      *own WRITE-AUDIT-LOG paragraph, appended to the shared
+      *projectAuditLog.dat so a run can be reconstructed after the
+      *fact from something other than scrollback console output.
+       01 AUDIT-RECORD.
+        05 AUDIT-DATE.
+         10 AUDIT-YEAR          PIC 9(4).
+         10 AUDIT-MONTH         PIC 9(2).
+         10 AUDIT-DAY           PIC 9(2).
+        05 AUDIT-TIME.
+         10 AUDIT-HOUR          PIC 9(2).
+         10 AUDIT-MINUTE        PIC 9(2).
+         10 AUDIT-SECOND        PIC 9(2).
+         10 AUDIT-HUNDREDTHS    PIC 9(2).
+        05 AUDIT-PROGRAM-NAME   PIC X(20).
+        05 AUDIT-FILE-NAME      PIC X(30).
+        05 AUDIT-FILE-STATUS    PIC XX.
+        05 AUDIT-MESSAGE        PIC X(40).
