@@ -0,0 +1,70 @@
+      *KEYS counter maintenance utility
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. projKeysMaintenance.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT KEYS ASSIGN TO 'KEEPING.dat'
+           ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+             RECORD KEY IS KEYS-ID
+              FILE STATUS IS FILE-STATUS3.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD KEYS.
+       01 KEYS-RECORD.
+        05 KEYS-ID        PIC 9(5).
+        05 KEYS-VALUE     PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       01  WS-KEYS-RECORD.
+        05 WS-KEYS-ID        PIC 9(5).
+        05 WS-KEYS-VALUE     PIC 9(10).
+       01  FILE-STATUS3          PIC XX.
+       01  WS-LOOKUP-ID          PIC 9(5).
+       01  WS-OLD-VALUE          PIC 9(10).
+       01  WS-NEW-VALUE          PIC 9(10).
+       01  WS-ANSWER              PIC X.
+
+       PROCEDURE DIVISION.
+
+           OPEN I-O KEYS.
+
+            IF FILE-STATUS3 NOT = "00"
+              DISPLAY "KEYS file not available. FILE STATUS: "
+                      FILE-STATUS3
+              STOP RUN
+            END-IF
+
+           DISPLAY "Enter KEYS-ID to look up: ".
+           ACCEPT WS-LOOKUP-ID.
+           MOVE WS-LOOKUP-ID TO KEYS-ID.
+
+           READ KEYS INTO WS-KEYS-RECORD
+              KEY IS KEYS-ID
+              INVALID KEY
+                DISPLAY "KEYS-ID " WS-LOOKUP-ID " not found."
+              NOT INVALID KEY
+                MOVE WS-KEYS-VALUE TO WS-OLD-VALUE
+                DISPLAY "KEYS-ID " WS-KEYS-ID
+                        " current KEYS-VALUE: " WS-OLD-VALUE
+                DISPLAY "Adjust this counter? (Y/N): "
+                ACCEPT WS-ANSWER
+                IF WS-ANSWER = "Y" OR WS-ANSWER = "y"
+                  DISPLAY "Enter new KEYS-VALUE: "
+                  ACCEPT WS-NEW-VALUE
+                  MOVE WS-NEW-VALUE TO KEYS-VALUE
+                  REWRITE KEYS-RECORD
+                  DISPLAY "KEYS-ID " WS-KEYS-ID " adjusted - before: "
+                          WS-OLD-VALUE " after: " WS-NEW-VALUE
+                ELSE
+                  DISPLAY "No change made."
+                END-IF
+           END-READ
+
+           CLOSE KEYS.
+         STOP RUN.
