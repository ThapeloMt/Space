@@ -0,0 +1,14 @@
+      *Long-Term Statement Archive Databook
+      *One record per account per statement period (YYYYMM), built up
+      *from HISTORY-FILE records as they age out of retention in
+      *HISTORY-FILE-CHECK, so multi-year statement history survives
+      *past the HIST-ARCHIVE-FILE's flat per-run dump.
+       01 STATEMENT-ARCHIVE-RECORD.
+        05 STMT-KEY.
+         10 STMT-ACCOUNT-NUM        PIC 9(10).
+         10 STMT-PERIOD             PIC 9(6).
+        05 STMT-TRANS-COUNT         PIC 9(3) VALUE 0.
+        05 STMT-PERIOD-TOTAL        PIC S9(10)V99 VALUE 0.
+        05 STMT-TRANS-LINES OCCURS 50 TIMES.
+         10 STMT-TRANS-DAY          PIC 9(2).
+         10 STMT-TRANS-AMOUNT       PIC S9(8)V99.
