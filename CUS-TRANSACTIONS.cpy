@@ -6,8 +6,17 @@
          10 WS-TRANS-DAY          PIC 9(2).
         05 WS-TRANS-ID            PIC 9(5).
         05 WS-TRANS-ACCOUNT-NUM   PIC 9(10).
-        05 WS-TRANS-ACCOUNT-TYPE  PIC X(6).
+        05 WS-TRANS-ACCOUNT-TYPE  PIC X(7).
         05 WS-TRANS-TYPE          PIC X(3).
         05 WS-TRANS-AMOUNT        PIC S9(6)V99.
-        05 WS-HASH-TOTAL          PIC 9(10).
-           
\ No newline at end of file
+        05 WS-HASH-TOTAL          PIC S9(9)V99.
+        05 WS-TRANS-REF-ID        PIC 9(5).
+        05 WS-TRANS-NEW-NAME      PIC X(50).
+        05 WS-TRANS-BATCH-ID      PIC X(10).
+        05 WS-TRANS-MEMO          PIC X(30).
+        05 WS-TRANS-CHANNEL       PIC X(10).
+        05 WS-TRANS-BRANCH-CODE   PIC X(05).
+        05 WS-TRANS-STATUS        PIC X(1) VALUE SPACES.
+           88 WS-TRANS-STATUS-NEW      VALUE SPACE.
+           88 WS-TRANS-STATUS-POSTED   VALUE "P".
+           88 WS-TRANS-STATUS-ARCHIVED VALUE "A".
