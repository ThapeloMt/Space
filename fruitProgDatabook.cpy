@@ -0,0 +1,10 @@
+      *Fruit Categorisation Databook
+       01 FRUIT-TABLE.
+        05 FRUITS OCCURS 20 TIMES.
+         10 CATEGORY               PIC X(10).
+         10 FRUIT-NAME              PIC X(10).
+       01 ITEM-COUNT                PIC 9(2) VALUE 3.
+       01 CATEGORIZE                PIC X(200)
+           VALUE "FRUIT FRUIT FRUIT".
+       01 NAMING                    PIC X(200)
+           VALUE "APPLE BANANA CHERRY".
